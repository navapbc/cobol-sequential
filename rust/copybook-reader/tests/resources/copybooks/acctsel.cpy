@@ -0,0 +1,21 @@
+      *****************************************************************
+      * ACCTSEL.CPY
+      *    SELECT clause for the ACCTFILE indexed account master.
+      *    COPYed into FILE-CONTROL by every program that opens the
+      *    file, so the file name, key, and status field name never
+      *    drift between programs.
+      *
+      *    Keyed on USER-ID + USER-RECORD-TYPE + USER-RECORD-NUMBER
+      *    (12 bytes, matching ACCTFILE-KEYLENGTH in the USER-RECORD
+      *    family copybook) so USER-CONTROL-RECORD, USER-DELIVERY-
+      *    RECORD, and USER-PAYMENT-RECORD can all be stored under one
+      *    account.
+      *
+      * MODIFICATION HISTORY
+      *    2026-08-08  RLH  Original copybook.
+      *****************************************************************
+           SELECT ACCTFILE ASSIGN TO 'acctfile.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCTFILE-KEY
+               FILE STATUS IS WS-ACCTFILE-STATUS.
