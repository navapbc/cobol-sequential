@@ -1,49 +1,394 @@
+      *****************************************************************
+      * PROGRAM-ID. FILES
+      *    AUTHOR.       R HOLLOWAY
+      *    INSTALLATION. BILLING SYSTEMS
+      *    DATE-WRITTEN. 2024-02-11
+      *    DATE-COMPILED.
+      *
+      *    Posts a day's deliveries/charges extract to the TRANSACTIONS
+      *    history file.  Each extract row is balance-checked before it
+      *    posts; rows that do not reconcile are routed to the
+      *    EXCEPTIONS file instead.
+      *
+      * MODIFICATION HISTORY
+      *    2024-02-11  RLH  Original version - wrote one demo record
+      *                     twice to prove out the file layout.
+      *    2026-08-08  RLH  Reworked to read the daily extract and post
+      *                     every row instead of the hardcoded record.
+      *    2026-08-08  RLH  TRANSACTIONS now opened EXTEND so a day's
+      *                     postings append to prior history instead
+      *                     of truncating it.
+      *    2026-08-08  RLH  Added 2200-VALIDATE-BALANCE and the
+      *                     EXCEPTIONS file for rows that do not
+      *                     reconcile.
+      *    2026-08-08  RLH  Added checkpoint/restart - the last UID
+      *                     posted is saved every CHECKPOINT-INTERVAL
+      *                     records so a rerun after an abend can skip
+      *                     rows already posted instead of duplicating
+      *                     them.
+      *    2026-08-08  RLH  Widened WS-EXPECTED-END-BALANCE to match
+      *                     TR-AMOUNT/TR-START-BALANCE/TR-END-BALANCE
+      *                     now being signed packed-decimal, so a
+      *                     credit or refund reconciles correctly.
+      *    2026-08-08  RLH  Added TRANIDX, the indexed-by-UID copy of
+      *                     TRANSACTIONS, kept current as every row
+      *                     posts.  A duplicate UID is caught for
+      *                     free by the WRITE TRANIDX-RECORD INVALID
+      *                     KEY condition, so 2700-INDEX-TRANSACTION
+      *                     now doubles as the pre-write duplicate
+      *                     check - a repeat UID is routed to
+      *                     EXCEPTIONS instead of posted.
+      *    2026-08-08  RLH  2800-POST-TRANSACTION now checks
+      *                     WS-TRANSACTIONS-OK after the WRITE before
+      *                     advancing WS-RECORDS-POSTED and the
+      *                     checkpoint - a failed WRITE was advancing
+      *                     the checkpoint past a UID never actually
+      *                     persisted, so a restart would silently
+      *                     skip it forever.  A failed write is now
+      *                     routed to EXCEPTIONS like any other
+      *                     rejected row.
+      *    2026-08-08  RLH  Restart-skip no longer compares TR-UID
+      *                     against the last checkpoint UID - that
+      *                     ordinal test assumed extract.txt always
+      *                     arrives in ascending UID order, and, worse,
+      *                     the checkpoint UID was never cleared between
+      *                     runs, so an ordinary next-day run inherited
+      *                     the prior day's high-water mark and could
+      *                     have legitimate rows silently skipped with
+      *                     no EXCEPTIONS entry.  2050-CHECK-ALREADY-
+      *                     POSTED now probes TRANIDX directly for the
+      *                     row's UID - the same indexed copy that
+      *                     already answers the duplicate-UID question
+      *                     - so restart-skip reflects what is actually
+      *                     on file instead of a saved ordinal.  The
+      *                     checkpoint file now only records whether
+      *                     the last run reached 9000-TERMINATE, purely
+      *                     to label the resume message; it no longer
+      *                     drives skip logic.
+      *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FILES.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-           SELECT TRANSACTIONS ASSIGN TO 'output.txt'
-                  *> Record Sequential is fixed length with no delimiter.
-                  ORGANIZATION IS RECORD SEQUENTIAL.
+               SELECT DAILY-EXTRACT ASSIGN TO 'extract.txt'
+                   ORGANIZATION IS RECORD SEQUENTIAL.
+
+               SELECT TRANSACTIONS ASSIGN TO 'output.txt'
+      *> Record Sequential is fixed length with no delimiter.
+                   ORGANIZATION IS RECORD SEQUENTIAL
+                   FILE STATUS IS WS-TRANSACTIONS-STATUS.
+
+               SELECT EXCEPTIONS ASSIGN TO 'exceptions.txt'
+                   ORGANIZATION IS RECORD SEQUENTIAL.
+
+               COPY tranidx.
+
+               SELECT CHECKPOINT-FILE ASSIGN TO 'checkpoint.dat'
+                   ORGANIZATION IS RECORD SEQUENTIAL
+                   FILE STATUS IS WS-CHECKPOINT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
-       *> create a file specification
-       FD TRANSACTIONS.
-       01 TRANSACTION-RECORD.
-           02 UID PIC 9(5).
-           02 DESC PIC X(25).
-           02 DETAILS.
-            03 AMOUNT PIC 9(6)V9(2).
-            03 START-BALANCE PIC 9(6)V9(2).
-            03 END-BALANCE PIC 9(6)V9(2).
-           02 ACCOUNT-ID PIC 9(7).
-           02 ACCOUNT-HOLDER PIC X(50).
-
-       *> create a single record for insertion
-       *> this has the same structure as the
-       *> record above but with actual values
+      *> the daily deliveries/charges extract - one row per
+      *> transaction to be posted, same shape as TRANSACTION-RECORD.
+       FD  DAILY-EXTRACT.
+       01  EXTRACT-RECORD.
+           COPY tranrec.
+
+      *> the posted transaction history.
+       FD  TRANSACTIONS.
+       01  TRANSACTION-RECORD.
+           COPY tranrec.
+
+      *> rows that failed the balance-reconciliation check, for review
+      *> instead of silent rejection.
+       FD  EXCEPTIONS.
+       01  EXCEPTION-RECORD.
+           03  EX-REASON                  PIC X(20).
+           COPY tranrec.
+
+      *> the indexed-by-UID copy of TRANSACTIONS - lets a single
+      *> transaction be retrieved (or corrected) with a direct READ
+      *> instead of a full sequential pass, and its unique key gives
+      *> the pre-write duplicate-UID check for free.
+       FD  TRANIDX.
+       01  TRANIDX-RECORD.
+           COPY tranrec.
+
+      *> one-record restart file - the UID of the last transaction
+      *> successfully posted, rewritten every CHECKPOINT-INTERVAL
+      *> records so an abended run leaves a record of how far it got,
+      *> plus a run-status flag saying whether the run that wrote it
+      *> ever reached 9000-TERMINATE.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           03  CP-LAST-UID-POSTED         PIC 9(05).
+           03  CP-RUN-STATUS-SW           PIC X(01).
+               88  CP-RUN-IN-PROGRESS         VALUE 'I'.
+               88  CP-RUN-COMPLETE            VALUE 'C'.
+
        WORKING-STORAGE SECTION.
-       01 TRANSACTION-RECORD-VAL.
-           02 UID PIC 9(5) VALUE 12345.
-           02 DESC PIC X(25) VALUE 'TEST TRANSACTION'.
-           02 DETAILS.
-                03 AMOUNT PIC 9(6)V9(2) VALUE 000124.34.
-                03 START-BALANCE PIC 9(6)V9(2) VALUE 000177.54.
-                03 END-BALANCE PIC 9(6)V9(2) VALUE 53.2.
-           02 ACCOUNT-ID PIC 9(7).
-           02 ACCOUNT-HOLDER PIC X(50).
+       01  WS-SWITCHES.
+           03  WS-EXTRACT-EOF-SW          PIC X(01) VALUE 'N'.
+               88  WS-EXTRACT-EOF                VALUE 'Y'.
+           03  WS-TRANSACTIONS-STATUS     PIC X(02) VALUE '00'.
+               88  WS-TRANSACTIONS-OK            VALUE '00'.
+               88  WS-TRANSACTIONS-NOT-FOUND     VALUE '35'.
+           03  WS-RECONCILE-SW            PIC X(01) VALUE 'Y'.
+               88  WS-RECONCILES                 VALUE 'Y'.
+               88  WS-DOES-NOT-RECONCILE         VALUE 'N'.
+           03  WS-DUPLICATE-SW            PIC X(01) VALUE 'N'.
+               88  WS-IS-DUPLICATE               VALUE 'Y'.
+               88  WS-NOT-DUPLICATE              VALUE 'N'.
+           03  WS-ALREADY-POSTED-SW       PIC X(01) VALUE 'N'.
+               88  WS-ALREADY-POSTED             VALUE 'Y'.
+               88  WS-NOT-YET-POSTED              VALUE 'N'.
+           03  WS-TRANIDX-STATUS          PIC X(02) VALUE '00'.
+               88  WS-TRANIDX-OK                  VALUE '00'.
+               88  WS-TRANIDX-NOT-FOUND           VALUE '35'.
+               88  WS-TRANIDX-DUPLICATE           VALUE '22'.
+           03  WS-CHECKPOINT-STATUS       PIC X(02) VALUE '00'.
+               88  WS-CHECKPOINT-OK              VALUE '00'.
+               88  WS-CHECKPOINT-NOT-FOUND       VALUE '35'.
+
+       01  WS-COUNTERS COMP.
+           03  WS-RECORDS-READ            PIC 9(07) VALUE ZERO.
+           03  WS-RECORDS-POSTED          PIC 9(07) VALUE ZERO.
+           03  WS-RECORDS-REJECTED        PIC 9(07) VALUE ZERO.
+           03  WS-RECORDS-SKIPPED         PIC 9(07) VALUE ZERO.
+           03  WS-RECORDS-DUPLICATE       PIC 9(07) VALUE ZERO.
+
+      *> expected end-balance, recomputed for every extract row.
+       01  WS-EXPECTED-END-BALANCE       PIC S9(09)V9(02) COMP-3.
+
+      *> restart control - the UID saved on the last checkpoint (shown
+      *> in the resume message only; TRANIDX, not this value, decides
+      *> whether a row is already posted) and how many posts have gone
+      *> by since the checkpoint file was last rewritten.
+       01  WS-RESTART-UID                PIC 9(05) VALUE ZERO.
+       01  WS-CHECKPOINT-TALLY            PIC 9(05) COMP VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL         PIC 9(05) COMP VALUE 100.
 
        PROCEDURE DIVISION.
-           *> print the record we are writing
-           DISPLAY 'WRITING RECORD: 'TRANSACTION-RECORD-VAL.
-           *> open the file in output mode
-           *> this will re-create the file
-           OPEN OUTPUT TRANSACTIONS
-            *> write 2 records to the file (they have the same values)
-            WRITE TRANSACTION-RECORD FROM TRANSACTION-RECORD-VAL
-            WRITE TRANSACTION-RECORD FROM TRANSACTION-RECORD-VAL
-           *> close the file
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+           PERFORM 2000-PROCESS-EXTRACT
+               THRU 2000-PROCESS-EXTRACT-EXIT
+                   UNTIL WS-EXTRACT-EOF
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT DAILY-EXTRACT
+           OPEN EXTEND TRANSACTIONS
+           IF WS-TRANSACTIONS-NOT-FOUND
+      *> first run - no history file yet, so EXTEND has nothing to
+      *> extend.  Create it, same as OPEN OUTPUT would have.
+               OPEN OUTPUT TRANSACTIONS
+           END-IF
+           OPEN OUTPUT EXCEPTIONS
+           OPEN I-O TRANIDX
+           IF WS-TRANIDX-NOT-FOUND
+      *> first run - the indexed copy does not exist yet, create it.
+               OPEN OUTPUT TRANIDX
+               CLOSE TRANIDX
+               OPEN I-O TRANIDX
+           END-IF
+           PERFORM 1100-READ-CHECKPOINT
+               THRU 1100-READ-CHECKPOINT-EXIT
+           MOVE WS-RESTART-UID TO CP-LAST-UID-POSTED
+           SET CP-RUN-IN-PROGRESS TO TRUE
+           PERFORM 2850-WRITE-CHECKPOINT
+               THRU 2850-WRITE-CHECKPOINT-EXIT
+           READ DAILY-EXTRACT
+               AT END
+                   SET WS-EXTRACT-EOF TO TRUE
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *> Reads the prior checkpoint, if any, purely to label the
+      *> startup message - CP-RUN-IN-PROGRESS means the run that wrote
+      *> it never reached 9000-TERMINATE.  Whether any given extract
+      *> row still needs posting is decided later, per row, by
+      *> 2050-CHECK-ALREADY-POSTED against TRANIDX.
+       1100-READ-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-UID
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               MOVE CP-LAST-UID-POSTED TO WS-RESTART-UID
+               IF CP-RUN-IN-PROGRESS
+                   DISPLAY 'FILES - PRIOR RUN DID NOT COMPLETE, LAST '
+                       'CHECKPOINT UID WAS: ' WS-RESTART-UID
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       1100-READ-CHECKPOINT-EXIT.
+           EXIT.
+
+       2000-PROCESS-EXTRACT.
+           ADD 1 TO WS-RECORDS-READ
+           PERFORM 2050-CHECK-ALREADY-POSTED
+               THRU 2050-CHECK-ALREADY-POSTED-EXIT
+           IF WS-ALREADY-POSTED
+      *> already on file from an earlier run - a restart skips it
+      *> without exception, since this is expected reprocessing, not
+      *> a data error.
+               ADD 1 TO WS-RECORDS-SKIPPED
+           ELSE
+               PERFORM 2200-VALIDATE-BALANCE
+                   THRU 2200-VALIDATE-BALANCE-EXIT
+               IF WS-DOES-NOT-RECONCILE
+                   MOVE 'BALANCE MISMATCH' TO EX-REASON
+                   PERFORM 2900-WRITE-EXCEPTION
+                       THRU 2900-WRITE-EXCEPTION-EXIT
+               ELSE
+                   PERFORM 2700-INDEX-TRANSACTION
+                       THRU 2700-INDEX-TRANSACTION-EXIT
+                   IF WS-IS-DUPLICATE
+                       MOVE 'DUPLICATE UID' TO EX-REASON
+                       PERFORM 2900-WRITE-EXCEPTION
+                           THRU 2900-WRITE-EXCEPTION-EXIT
+                   ELSE
+                       PERFORM 2800-POST-TRANSACTION
+                           THRU 2800-POST-TRANSACTION-EXIT
+                   END-IF
+               END-IF
+           END-IF
+           READ DAILY-EXTRACT
+               AT END
+                   SET WS-EXTRACT-EOF TO TRUE
+           END-READ.
+       2000-PROCESS-EXTRACT-EXIT.
+           EXIT.
+
+      *> The authoritative restart-skip test - probes TRANIDX by key
+      *> instead of comparing UIDs ordinally, so it does not depend on
+      *> extract.txt arriving in ascending UID order and cannot inherit
+      *> a stale high-water mark from a prior day's run.
+       2050-CHECK-ALREADY-POSTED.
+           MOVE TR-UID OF EXTRACT-RECORD TO TR-UID OF TRANIDX-RECORD
+           READ TRANIDX
+               INVALID KEY
+                   SET WS-NOT-YET-POSTED TO TRUE
+               NOT INVALID KEY
+                   SET WS-ALREADY-POSTED TO TRUE
+           END-READ.
+       2050-CHECK-ALREADY-POSTED-EXIT.
+           EXIT.
+
+      *> Reconciliation check - END-BALANCE must equal START-BALANCE
+      *> plus AMOUNT, or the extract row is exceptioned out instead
+      *> of posted.
+       2200-VALIDATE-BALANCE.
+           COMPUTE WS-EXPECTED-END-BALANCE =
+               TR-START-BALANCE OF EXTRACT-RECORD +
+               TR-AMOUNT OF EXTRACT-RECORD
+           IF WS-EXPECTED-END-BALANCE = TR-END-BALANCE OF EXTRACT-RECORD
+               SET WS-RECONCILE-SW TO 'Y'
+           ELSE
+               SET WS-RECONCILE-SW TO 'N'
+           END-IF.
+       2200-VALIDATE-BALANCE-EXIT.
+           EXIT.
+
+      *> Writes the extract row to TRANIDX first.  Its unique key on
+      *> TR-UID gives the pre-write duplicate check for free - a
+      *> repeat UID fails INVALID KEY here and never reaches
+      *> TRANSACTIONS or the checkpoint.
+       2700-INDEX-TRANSACTION.
+           MOVE EXTRACT-RECORD TO TRANIDX-RECORD
+           WRITE TRANIDX-RECORD
+               INVALID KEY
+                   SET WS-IS-DUPLICATE TO TRUE
+                   ADD 1 TO WS-RECORDS-DUPLICATE
+               NOT INVALID KEY
+                   SET WS-NOT-DUPLICATE TO TRUE
+           END-WRITE.
+       2700-INDEX-TRANSACTION-EXIT.
+           EXIT.
+
+      *> Backs out the TRANIDX entry 2700-INDEX-TRANSACTION just wrote
+      *> when the matching TRANSACTIONS write in 2800-POST-TRANSACTION
+      *> fails.  Without this, 2050-CHECK-ALREADY-POSTED would find the
+      *> UID on TRANIDX on every later run and skip it forever, even
+      *> though it was never actually posted to TRANSACTIONS.
+       2750-UNINDEX-TRANSACTION.
+           MOVE TR-UID OF TRANSACTION-RECORD TO TR-UID OF TRANIDX-RECORD
+           DELETE TRANIDX RECORD
+               INVALID KEY
+                   DISPLAY 'FILES - TRANIDX BACKOUT FAILED, UID: '
+                       TR-UID OF TRANIDX-RECORD
+                       ' STATUS: ' WS-TRANIDX-STATUS
+               NOT INVALID KEY
+                   CONTINUE
+           END-DELETE.
+       2750-UNINDEX-TRANSACTION-EXIT.
+           EXIT.
+
+       2800-POST-TRANSACTION.
+           MOVE EXTRACT-RECORD TO TRANSACTION-RECORD
+           WRITE TRANSACTION-RECORD
+           IF WS-TRANSACTIONS-OK
+               ADD 1 TO WS-RECORDS-POSTED
+               MOVE TR-UID OF TRANSACTION-RECORD TO CP-LAST-UID-POSTED
+               ADD 1 TO WS-CHECKPOINT-TALLY
+               IF WS-CHECKPOINT-TALLY >= WS-CHECKPOINT-INTERVAL
+                   PERFORM 2850-WRITE-CHECKPOINT
+                       THRU 2850-WRITE-CHECKPOINT-EXIT
+                   MOVE ZERO TO WS-CHECKPOINT-TALLY
+               END-IF
+           ELSE
+               DISPLAY 'FILES - TRANSACTIONS WRITE FAILED, UID: '
+                   TR-UID OF TRANSACTION-RECORD
+                   ' STATUS: ' WS-TRANSACTIONS-STATUS
+               MOVE 'TRANSACTIONS WRITE FAILED' TO EX-REASON
+               PERFORM 2900-WRITE-EXCEPTION
+                   THRU 2900-WRITE-EXCEPTION-EXIT
+               PERFORM 2750-UNINDEX-TRANSACTION
+                   THRU 2750-UNINDEX-TRANSACTION-EXIT
+           END-IF.
+       2800-POST-TRANSACTION-EXIT.
+           EXIT.
+
+       2850-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+       2850-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+       2900-WRITE-EXCEPTION.
+           MOVE CORRESPONDING EXTRACT-RECORD TO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD
+           ADD 1 TO WS-RECORDS-REJECTED.
+       2900-WRITE-EXCEPTION-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+      *> unconditional final checkpoint write, marked complete - the
+      *> next run's 1100-READ-CHECKPOINT sees CP-RUN-COMPLETE and knows
+      *> this run reached termination normally.
+           SET CP-RUN-COMPLETE TO TRUE
+           PERFORM 2850-WRITE-CHECKPOINT
+               THRU 2850-WRITE-CHECKPOINT-EXIT
+           CLOSE DAILY-EXTRACT
            CLOSE TRANSACTIONS
-           STOP RUN.
+           CLOSE EXCEPTIONS
+           CLOSE TRANIDX
+           DISPLAY 'FILES - RECORDS READ    : ' WS-RECORDS-READ
+           DISPLAY 'FILES - RECORDS POSTED  : ' WS-RECORDS-POSTED
+           DISPLAY 'FILES - RECORDS REJECTED: ' WS-RECORDS-REJECTED
+           DISPLAY 'FILES - RECORDS SKIPPED : ' WS-RECORDS-SKIPPED
+           DISPLAY 'FILES - DUPLICATE UIDS  : ' WS-RECORDS-DUPLICATE.
+       9000-TERMINATE-EXIT.
+           EXIT.
