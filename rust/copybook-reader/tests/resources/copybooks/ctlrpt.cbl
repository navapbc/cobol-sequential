@@ -0,0 +1,197 @@
+      *****************************************************************
+      * PROGRAM-ID. CTLRPT
+      *    AUTHOR.       R HOLLOWAY
+      *    INSTALLATION. BILLING SYSTEMS
+      *    DATE-WRITTEN. 2026-08-08
+      *    DATE-COMPILED.
+      *
+      *    Nightly control report.  Reads the ACCTFILE indexed account
+      *    master in key sequence - USER-ID + USER-RECORD-TYPE +
+      *    USER-RECORD-NUMBER - so each account's USER-CONTROL-RECORD
+      *    (type 0) is always the first record seen for that USER-ID,
+      *    ahead of its delivery (type 3) and payment (type 4) blocks.
+      *    For every account this checks:
+      *        - the account's own USER-ID falls within the range
+      *          U-MIN-USER-ID thru U-MAX-USER-ID recorded on its
+      *          USER-CONTROL-RECORD:
+      *        - no more than one USER-CONTROL-RECORD exists for the
+      *          USER-ID (a second one found is a duplicate):
+      *        - a USER-CONTROL-RECORD exists at all for the USER-ID.
+      *    Only accounts that fail one of these checks are printed -
+      *    this is an exception report, not a full listing.
+      *
+      * MODIFICATION HISTORY
+      *    2026-08-08  RLH  Original version.
+      *    2026-08-08  RLH  Dropped WS-ACCOUNT-USER-ID-4 and the MOVE
+      *                     into it - it truncated USER-ID (PIC 9(06))
+      *                     to four digits before the range check,
+      *                     giving false results for any USER-ID over
+      *                     9999.  COBOL aligns numeric comparisons on
+      *                     the decimal point regardless of operand
+      *                     size, so ACCTFILE-USER-ID compares directly
+      *                     against U-MIN-USER-ID/U-MAX-USER-ID.
+      *    2026-08-08  RLH  Added the same ACCTFILE-not-found guard
+      *                     ACCTMAIN uses - this report can otherwise
+      *                     be run before ACCTMAIN has ever built
+      *                     ACCTFILE (e.g. the first night in a new
+      *                     environment) and abend on the START.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               COPY acctsel.
+
+               SELECT CTLRPT-OUT ASSIGN TO 'ctlrpt.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTFILE.
+           COPY acctfd.
+
+       FD  CTLRPT-OUT.
+       01  CR-PRINT-LINE                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY complex.
+
+       01  WS-SWITCHES.
+           03  WS-ACCTFILE-EOF-SW          PIC X(01) VALUE 'N'.
+               88  WS-ACCTFILE-EOF                VALUE 'Y'.
+           03  WS-ACCTFILE-STATUS          PIC X(02) VALUE '00'.
+               88  WS-ACCTFILE-OK                  VALUE '00'.
+               88  WS-ACCTFILE-NOT-FOUND           VALUE '35'.
+           03  WS-FIRST-ACCOUNT-SW         PIC X(01) VALUE 'Y'.
+               88  WS-FIRST-ACCOUNT                VALUE 'Y'
+                                                    FALSE 'N'.
+           03  WS-HAS-CONTROL-SW           PIC X(01) VALUE 'N'.
+               88  WS-HAS-CONTROL                  VALUE 'Y'
+                                                    FALSE 'N'.
+
+       01  WS-CONTROL-FIELDS.
+           03  WS-CURRENT-USER-ID          PIC 9(06) VALUE ZERO.
+           03  WS-CONTROL-MIN-USER-ID      PIC 9(04) VALUE ZERO.
+           03  WS-CONTROL-MAX-USER-ID      PIC 9(04) VALUE ZERO.
+
+       01  WS-EXCEPTION-LINE.
+           03  FILLER                      PIC X(05) VALUE SPACES.
+           03  EL-USER-ID                  PIC 9(06).
+           03  FILLER                      PIC X(03) VALUE SPACES.
+           03  EL-REASON                   PIC X(60).
+
+       01  WS-HEADING-LINE.
+           03  FILLER                      PIC X(05) VALUE SPACES.
+           03  FILLER                      PIC X(45) VALUE
+               'NIGHTLY CONTROL REPORT - EXCEPTIONS'.
+           03  FILLER                      PIC X(30) VALUE SPACES.
+
+       01  WS-BLANK-LINE                   PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+           PERFORM 2000-PROCESS-ACCTFILE
+               THRU 2000-PROCESS-ACCTFILE-EXIT
+                   UNTIL WS-ACCTFILE-EOF
+           PERFORM 8000-CHECK-MISSING-CONTROL
+               THRU 8000-CHECK-MISSING-CONTROL-EXIT
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT ACCTFILE
+           IF WS-ACCTFILE-NOT-FOUND
+      *> ACCTMAIN has not built the master yet - create an empty one
+      *> so the START below finds nothing instead of abending.
+               OPEN OUTPUT ACCTFILE
+               CLOSE ACCTFILE
+               OPEN INPUT ACCTFILE
+           END-IF
+           OPEN OUTPUT CTLRPT-OUT
+           MOVE WS-HEADING-LINE TO CR-PRINT-LINE
+           WRITE CR-PRINT-LINE
+           MOVE WS-BLANK-LINE TO CR-PRINT-LINE
+           WRITE CR-PRINT-LINE
+           MOVE LOW-VALUES TO ACCTFILE-KEY
+           START ACCTFILE KEY IS GREATER THAN OR EQUAL ACCTFILE-KEY
+               INVALID KEY
+                   SET WS-ACCTFILE-EOF TO TRUE
+           END-START
+           IF NOT WS-ACCTFILE-EOF
+               PERFORM 2900-READ-NEXT-ACCOUNT
+                   THRU 2900-READ-NEXT-ACCOUNT-EXIT
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-PROCESS-ACCTFILE.
+           IF WS-FIRST-ACCOUNT
+                   OR ACCTFILE-USER-ID NOT = WS-CURRENT-USER-ID
+               PERFORM 8000-CHECK-MISSING-CONTROL
+                   THRU 8000-CHECK-MISSING-CONTROL-EXIT
+               MOVE ACCTFILE-USER-ID TO WS-CURRENT-USER-ID
+               SET WS-HAS-CONTROL TO FALSE
+               SET WS-FIRST-ACCOUNT TO FALSE
+           END-IF
+           IF ACCTFILE-RECORD-TYPE = 00
+               IF WS-HAS-CONTROL
+                   MOVE 'DUPLICATE CONTROL RECORD FOR USER-ID'
+                       TO EL-REASON
+                   PERFORM 9100-WRITE-EXCEPTION
+                       THRU 9100-WRITE-EXCEPTION-EXIT
+               ELSE
+                   SET WS-HAS-CONTROL TO TRUE
+                   MOVE ACCTFILE-DATA TO U-DATA
+                   MOVE U-MIN-USER-ID TO WS-CONTROL-MIN-USER-ID
+                   MOVE U-MAX-USER-ID TO WS-CONTROL-MAX-USER-ID
+                   IF ACCTFILE-USER-ID < WS-CONTROL-MIN-USER-ID
+                       OR ACCTFILE-USER-ID > WS-CONTROL-MAX-USER-ID
+                       MOVE 'USER-ID OUTSIDE ITS CONTROL RANGE'
+                           TO EL-REASON
+                       PERFORM 9100-WRITE-EXCEPTION
+                           THRU 9100-WRITE-EXCEPTION-EXIT
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM 2900-READ-NEXT-ACCOUNT
+               THRU 2900-READ-NEXT-ACCOUNT-EXIT.
+       2000-PROCESS-ACCTFILE-EXIT.
+           EXIT.
+
+       2900-READ-NEXT-ACCOUNT.
+           READ ACCTFILE NEXT RECORD
+               AT END
+                   SET WS-ACCTFILE-EOF TO TRUE
+           END-READ.
+       2900-READ-NEXT-ACCOUNT-EXIT.
+           EXIT.
+
+       8000-CHECK-MISSING-CONTROL.
+           IF NOT WS-FIRST-ACCOUNT
+                   AND NOT WS-HAS-CONTROL
+               MOVE 'NO CONTROL RECORD FOUND FOR USER-ID'
+                   TO EL-REASON
+               PERFORM 9100-WRITE-EXCEPTION
+                   THRU 9100-WRITE-EXCEPTION-EXIT
+           END-IF.
+       8000-CHECK-MISSING-CONTROL-EXIT.
+           EXIT.
+
+       9100-WRITE-EXCEPTION.
+           MOVE WS-CURRENT-USER-ID TO EL-USER-ID
+           MOVE WS-EXCEPTION-LINE TO CR-PRINT-LINE
+           WRITE CR-PRINT-LINE.
+       9100-WRITE-EXCEPTION-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE ACCTFILE
+           CLOSE CTLRPT-OUT.
+       9000-TERMINATE-EXIT.
+           EXIT.
