@@ -0,0 +1,20 @@
+      *****************************************************************
+      * ACCTFD.CPY
+      *    FD record area for the ACCTFILE indexed account master.
+      *    512 bytes total - a 12-byte key plus the 500-byte data
+      *    portion, matching ACCTFILE-LENGTH and ACCTFILE-KEYLENGTH in
+      *    the USER-RECORD family copybook.  ACCTFILE-DATA is moved to
+      *    and from the USER-CONTROL-RECORD / USER-DELIVERY-RECORD /
+      *    USER-PAYMENT-RECORD views (see COMPLEX.CPY) - those views
+      *    are not REDEFINEs of this FD record because level items in
+      *    an FD cannot carry VALUE clauses.
+      *
+      * MODIFICATION HISTORY
+      *    2026-08-08  RLH  Original copybook.
+      *****************************************************************
+       01  ACCTFILE-RECORD.
+           03  ACCTFILE-KEY.
+               05  ACCTFILE-USER-ID            PIC 9(06).
+               05  ACCTFILE-RECORD-TYPE        PIC 9(02).
+               05  ACCTFILE-RECORD-NUMBER      PIC 9(04).
+           03  ACCTFILE-DATA                   PIC X(500).
