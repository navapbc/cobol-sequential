@@ -0,0 +1,32 @@
+      *****************************************************************
+      * TRANREC.CPY
+      *    Shared layout for a posted customer transaction.  COPYed
+      *    into every program that reads or writes the TRANSACTIONS
+      *    history file (or an extract, export, or index built from
+      *    it) so the layout only has to change in one place.
+      *
+      * MODIFICATION HISTORY
+      *    2026-08-08  RLH  Original copybook, split out of FILES so
+      *                     the extract, index, and export jobs can
+      *                     share one record layout.
+      *    2026-08-08  RLH  TR-AMOUNT/TR-START-BALANCE/TR-END-BALANCE
+      *                     widened and made signed packed-decimal, to
+      *                     the same S9(09)V9(02) COMP-3 shape already
+      *                     used for money accumulators elsewhere in
+      *                     the system (WS-TOTAL-AMOUNT in GLEXPORT,
+      *                     WS-DELIVERED-COST/WS-TOTAL-PAID in
+      *                     AGERPT), so a refund/credit memo and our
+      *                     larger commercial balances both fit.
+      *
+      *    Fields only - no level-01 header - so every copying program
+      *    supplies its own 01 group name (TRANSACTION-RECORD,
+      *    EXTRACT-RECORD, EX-TRANSACTION, and so on).
+      *****************************************************************
+           03  TR-UID                      PIC 9(05).
+           03  TR-DESC                     PIC X(25).
+           03  TR-DETAILS.
+               05  TR-AMOUNT               PIC S9(09)V9(02) COMP-3.
+               05  TR-START-BALANCE        PIC S9(09)V9(02) COMP-3.
+               05  TR-END-BALANCE          PIC S9(09)V9(02) COMP-3.
+           03  TR-ACCOUNT-ID               PIC 9(07).
+           03  TR-ACCOUNT-HOLDER           PIC X(50).
