@@ -0,0 +1,197 @@
+      *****************************************************************
+      * PROGRAM-ID. TRANLKUP
+      *    AUTHOR.       R HOLLOWAY
+      *    INSTALLATION. BILLING SYSTEMS
+      *    DATE-WRITTEN. 2026-08-08
+      *    DATE-COMPILED.
+      *
+      *    Direct-access lookup and correction of a single posted
+      *    transaction, keyed on TR-UID, against TRANIDX - the indexed
+      *    copy of TRANSACTIONS FILES keeps current as it posts.  Lets
+      *    a customer's charge be found and, if necessary, corrected
+      *    with one direct READ instead of a full sequential pass of
+      *    output.txt.
+      *
+      *    Driven by the TRANREQ request extract, one function per
+      *    input row:
+      *        1 - INQUIRE  display the transaction for a UID
+      *        2 - CORRECT  replace the DESC/DETAILS/ACCOUNT fields of
+      *                     a transaction already on file
+      *
+      * MODIFICATION HISTORY
+      *    2026-08-08  RLH  Original version.
+      *    2026-08-08  RLH  TQ-AMOUNT/TQ-START-BALANCE/TQ-END-BALANCE
+      *                     widened and made signed packed-decimal to
+      *                     match TRANIDX-RECORD, so a correction can
+      *                     carry a credit amount.
+      *    2026-08-08  RLH  TRANREQ-RECORD's TQ- fields are now COPY
+      *                     tranrec REPLACING instead of a hand-copied
+      *                     layout - a field-shape change in tranrec.cpy
+      *                     now reaches TRANREQ-RECORD the same as it
+      *                     already does TRANIDX-RECORD, instead of
+      *                     relying on someone remembering to update
+      *                     this copy of the shape by hand.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANLKUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT TRANREQ ASSIGN TO 'tranreq.txt'
+                   ORGANIZATION IS RECORD SEQUENTIAL.
+
+               COPY tranidx.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *> one lookup/correction request per record - function code,
+      *> the target UID, and (for CORRECT) the replacement fields.
+       FD  TRANREQ.
+       01  TRANREQ-RECORD.
+           03  TQ-FUNCTION-CODE            PIC X(01).
+               88  TQ-INQUIRE                   VALUE '1'.
+               88  TQ-CORRECT                   VALUE '2'.
+           COPY tranrec
+               REPLACING ==TR-UID==            BY ==TQ-UID==
+                         ==TR-DESC==           BY ==TQ-DESC==
+                         ==TR-DETAILS==        BY ==TQ-DETAILS==
+                         ==TR-AMOUNT==         BY ==TQ-AMOUNT==
+                         ==TR-START-BALANCE==  BY ==TQ-START-BALANCE==
+                         ==TR-END-BALANCE==    BY ==TQ-END-BALANCE==
+                         ==TR-ACCOUNT-ID==     BY ==TQ-ACCOUNT-ID==
+                         ==TR-ACCOUNT-HOLDER== BY ==TQ-ACCOUNT-HOLDER==.
+
+       FD  TRANIDX.
+       01  TRANIDX-RECORD.
+           COPY tranrec.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           03  WS-TRANREQ-EOF-SW           PIC X(01) VALUE 'N'.
+               88  WS-TRANREQ-EOF                  VALUE 'Y'.
+           03  WS-TRANIDX-STATUS           PIC X(02) VALUE '00'.
+               88  WS-TRANIDX-OK                   VALUE '00'.
+               88  WS-TRANIDX-NOT-FOUND            VALUE '35'.
+
+       01  WS-COUNTERS COMP.
+           03  WS-RECORDS-READ             PIC 9(07) VALUE ZERO.
+           03  WS-RECORDS-DISPLAYED        PIC 9(07) VALUE ZERO.
+           03  WS-RECORDS-CORRECTED        PIC 9(07) VALUE ZERO.
+           03  WS-RECORDS-REJECTED         PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+           PERFORM 2000-PROCESS-REQUEST
+               THRU 2000-PROCESS-REQUEST-EXIT
+                   UNTIL WS-TRANREQ-EOF
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT TRANREQ
+           OPEN I-O TRANIDX
+           IF WS-TRANIDX-NOT-FOUND
+      *> nothing has posted yet - no transaction can be looked up.
+               DISPLAY 'TRANLKUP - TRANIDX NOT FOUND, NOTHING TO DO'
+               OPEN OUTPUT TRANIDX
+               CLOSE TRANIDX
+               OPEN I-O TRANIDX
+           END-IF
+           READ TRANREQ
+               AT END
+                   SET WS-TRANREQ-EOF TO TRUE
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-PROCESS-REQUEST.
+           ADD 1 TO WS-RECORDS-READ
+           MOVE TQ-UID TO TR-UID OF TRANIDX-RECORD
+           EVALUATE TRUE
+               WHEN TQ-INQUIRE
+                   PERFORM 3000-INQUIRE-TRANSACTION
+                       THRU 3000-INQUIRE-TRANSACTION-EXIT
+               WHEN TQ-CORRECT
+                   PERFORM 3100-CORRECT-TRANSACTION
+                       THRU 3100-CORRECT-TRANSACTION-EXIT
+               WHEN OTHER
+                   DISPLAY 'TRANLKUP - INVALID FUNCTION CODE: '
+                       TQ-FUNCTION-CODE
+                   ADD 1 TO WS-RECORDS-REJECTED
+           END-EVALUATE
+           READ TRANREQ
+               AT END
+                   SET WS-TRANREQ-EOF TO TRUE
+           END-READ.
+       2000-PROCESS-REQUEST-EXIT.
+           EXIT.
+
+       3000-INQUIRE-TRANSACTION.
+           READ TRANIDX
+               INVALID KEY
+                   DISPLAY 'TRANLKUP - UID NOT FOUND: ' TQ-UID
+                   ADD 1 TO WS-RECORDS-REJECTED
+               NOT INVALID KEY
+                   DISPLAY 'TRANLKUP - UID    : '
+                       TR-UID OF TRANIDX-RECORD
+                   DISPLAY 'TRANLKUP - DESC   : '
+                       TR-DESC OF TRANIDX-RECORD
+                   DISPLAY 'TRANLKUP - AMOUNT : '
+                       TR-AMOUNT OF TRANIDX-RECORD
+                   DISPLAY 'TRANLKUP - START  : '
+                       TR-START-BALANCE OF TRANIDX-RECORD
+                   DISPLAY 'TRANLKUP - END    : '
+                       TR-END-BALANCE OF TRANIDX-RECORD
+                   DISPLAY 'TRANLKUP - ACCOUNT: '
+                       TR-ACCOUNT-ID OF TRANIDX-RECORD ' '
+                       TR-ACCOUNT-HOLDER OF TRANIDX-RECORD
+                   ADD 1 TO WS-RECORDS-DISPLAYED
+           END-READ.
+       3000-INQUIRE-TRANSACTION-EXIT.
+           EXIT.
+
+       3100-CORRECT-TRANSACTION.
+           READ TRANIDX
+               INVALID KEY
+                   DISPLAY 'TRANLKUP - CORRECT, UID NOT FOUND: ' TQ-UID
+                   ADD 1 TO WS-RECORDS-REJECTED
+               NOT INVALID KEY
+                   MOVE TQ-DESC TO TR-DESC OF TRANIDX-RECORD
+                   MOVE TQ-AMOUNT TO TR-AMOUNT OF TRANIDX-RECORD
+                   MOVE TQ-START-BALANCE
+                       TO TR-START-BALANCE OF TRANIDX-RECORD
+                   MOVE TQ-END-BALANCE
+                       TO TR-END-BALANCE OF TRANIDX-RECORD
+                   MOVE TQ-ACCOUNT-ID TO TR-ACCOUNT-ID OF TRANIDX-RECORD
+                   MOVE TQ-ACCOUNT-HOLDER
+                       TO TR-ACCOUNT-HOLDER OF TRANIDX-RECORD
+                   REWRITE TRANIDX-RECORD
+                   IF WS-TRANIDX-OK
+                       ADD 1 TO WS-RECORDS-CORRECTED
+                   ELSE
+                       DISPLAY 'TRANLKUP - REWRITE FAILED, UID: '
+                           TQ-UID ' STATUS: ' WS-TRANIDX-STATUS
+                       ADD 1 TO WS-RECORDS-REJECTED
+                   END-IF
+           END-READ.
+      *> Correcting TRANIDX only keeps the indexed copy authoritative
+      *> for lookup; TRANSACTIONS is an append-only sequential history
+      *> and is not rewritten, same as any other ledger correction
+      *> that posts as its own entry rather than editing history.
+       3100-CORRECT-TRANSACTION-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE TRANREQ
+           CLOSE TRANIDX
+           DISPLAY 'TRANLKUP - RECORDS READ     : ' WS-RECORDS-READ
+           DISPLAY 'TRANLKUP - RECORDS DISPLAYED: ' WS-RECORDS-DISPLAYED
+           DISPLAY 'TRANLKUP - RECORDS CORRECTED: ' WS-RECORDS-CORRECTED
+           DISPLAY 'TRANLKUP - RECORDS REJECTED : ' WS-RECORDS-REJECTED.
+       9000-TERMINATE-EXIT.
+           EXIT.
