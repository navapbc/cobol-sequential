@@ -0,0 +1,18 @@
+      *****************************************************************
+      *    AUDITREC - one before/after image for an update to a
+      *    USER-CONTROL-RECORD, USER-DELIVERY-RECORD, or
+      *    USER-PAYMENT-RECORD entry on ACCTFILE.  Fields only, no 01
+      *    header, so each program that COPYs it supplies its own
+      *    01-level record name (same pattern as TRANREC).
+      *
+      * MODIFICATION HISTORY
+      *    2026-08-08  RLH  Original version.
+      *****************************************************************
+           03  AU-USER-ID                  PIC 9(06).
+           03  AU-RECORD-TYPE               PIC 9(02).
+           03  AU-TIMESTAMP.
+               05  AU-DATE                 PIC 9(06).
+               05  AU-TIME                 PIC 9(08).
+           03  AU-FIELD-NAME                PIC X(20).
+           03  AU-OLD-VALUE                PIC X(15).
+           03  AU-NEW-VALUE                PIC X(15).
