@@ -0,0 +1,18 @@
+      *****************************************************************
+      * TRANIDX.CPY
+      *    SELECT clause for the TRANIDX indexed copy of the
+      *    TRANSACTIONS history file, keyed on TR-UID so a single
+      *    transaction can be retrieved with a direct READ instead of
+      *    a full sequential pass of output.txt.  COPYed into
+      *    FILE-CONTROL by every program that opens the file, so the
+      *    file name, key, and status field name never drift between
+      *    programs.
+      *
+      * MODIFICATION HISTORY
+      *    2026-08-08  RLH  Original copybook.
+      *****************************************************************
+           SELECT TRANIDX ASSIGN TO 'tranidx.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TR-UID OF TRANIDX-RECORD
+               FILE STATUS IS WS-TRANIDX-STATUS.
