@@ -0,0 +1,546 @@
+      *****************************************************************
+      * PROGRAM-ID. ACCTMAIN
+      *    AUTHOR.       R HOLLOWAY
+      *    INSTALLATION. BILLING SYSTEMS
+      *    DATE-WRITTEN. 2026-08-08
+      *    DATE-COMPILED.
+      *
+      *    Creates and maintains the ACCTFILE indexed account master.
+      *    ACCTFILE is a VSAM-style KSDS keyed on USER-ID +
+      *    USER-RECORD-TYPE + USER-RECORD-NUMBER, holding one of the
+      *    three USER-RECORD family views per record - control (type
+      *    0), deliveries (type 3), or payments (type 4).
+      *
+      *    Driven by the ACCTTRAN maintenance-transaction extract, one
+      *    function per input row:
+      *        1 - ADD      add a new account record
+      *        2 - CHANGE   replace the data portion of an account
+      *                     record already on file
+      *        3 - DELETE   remove an account record
+      *        4 - INQUIRE  display an account record
+      *        5 - POST DELIVERY - add one delivery entry to an
+      *                     account's USER-DELIVERY-RECORD.  The
+      *                     entries in a block fill up in order; when
+      *                     a block's 20 U-U-ENTRY slots are full,
+      *                     posting rolls over to the next
+      *                     U-U-RECORD-NUMBER block (creating it if
+      *                     it does not yet exist) so a delivery is
+      *                     never dropped or overlaid.
+      *
+      * MODIFICATION HISTORY
+      *    2026-08-08  RLH  Original version.
+      *    2026-08-08  RLH  Added function 5 (POST DELIVERY) with
+      *                     automatic rollover to a new
+      *                     U-U-RECORD-NUMBER block when the current
+      *                     block is full.
+      *    2026-08-08  RLH  Added the AUDITLOG before/after trail for
+      *                     CHANGE, DELETE, and POST DELIVERY updates.
+      *    2026-08-08  RLH  Fixed WS-ACCTFILE-NOT-FOUND - GnuCOBOL
+      *                     returns status '35', not '23', from OPEN
+      *                     I-O against a file that does not exist yet.
+      *                     The '23' value never matched, so the
+      *                     first-run create-then-reopen fallback never
+      *                     fired and a cold start abended.
+      *    2026-08-08  RLH  3000-ADD-RECORD now tests WS-ACCTFILE-
+      *                     DUPLICATE and reports a duplicate key by
+      *                     name instead of folding it into the generic
+      *                     ADD FAILED message.
+      *    2026-08-08  RLH  A delivery posted to a brand-new or
+      *                     rolled-over block was never audited - only
+      *                     4300-INSERT-IN-BLOCK's insert-into-existing
+      *                     path called the AUDITLOG paragraphs.
+      *                     4100-FIND-DELIVERY-SLOT now tests
+      *                     WS-BLOCK-WAS-CREATED and calls new
+      *                     paragraph 3173-AUDIT-DELIVERY-CREATE so
+      *                     every posted delivery is audited regardless
+      *                     of which path created its slot.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTMAIN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ACCTTRAN ASSIGN TO 'accttran.txt'
+                   ORGANIZATION IS RECORD SEQUENTIAL.
+
+               COPY acctsel.
+
+               SELECT AUDITLOG ASSIGN TO 'auditlog.txt'
+                   ORGANIZATION IS RECORD SEQUENTIAL
+                   FILE STATUS IS WS-AUDITLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *> one maintenance request per record - function code, the
+      *> target account key, and (for ADD/CHANGE) the 500-byte data
+      *> payload to store.
+       FD  ACCTTRAN.
+       01  ACCTTRAN-RECORD.
+           03  AT-FUNCTION-CODE            PIC X(01).
+               88  AT-ADD                       VALUE '1'.
+               88  AT-CHANGE                    VALUE '2'.
+               88  AT-DELETE                    VALUE '3'.
+               88  AT-INQUIRE                   VALUE '4'.
+               88  AT-POST-DELIVERY             VALUE '5'.
+           03  AT-KEY.
+               05  AT-USER-ID               PIC 9(06).
+               05  AT-RECORD-TYPE           PIC 9(02).
+               05  AT-RECORD-NUMBER         PIC 9(04).
+           03  AT-DATA                      PIC X(500).
+           03  AT-DELIVERY-ENTRY REDEFINES AT-DATA.
+      *> used only for function 5 - one delivery to post.
+               05  AT-DE-DATE-OF-DELIVERY   PIC 9(06).
+               05  AT-DE-TECHNICIAN         PIC 9(04).
+               05  AT-DE-GALLONS            PIC 9(04).
+               05  AT-DE-UNIT-PRICE         PIC 9(03).
+               05  FILLER                   PIC X(483).
+
+       FD  ACCTFILE.
+           COPY acctfd.
+
+      *> before/after audit trail - one entry per changed field (or
+      *> per changed block total, for the OCCURS tables).
+       FD  AUDITLOG.
+       01  AUDIT-RECORD.
+           COPY auditrec.
+
+       WORKING-STORAGE SECTION.
+           COPY complex.
+
+       01  WS-SWITCHES.
+           03  WS-ACCTTRAN-EOF-SW          PIC X(01) VALUE 'N'.
+               88  WS-ACCTTRAN-EOF                VALUE 'Y'.
+           03  WS-ACCTFILE-STATUS          PIC X(02) VALUE '00'.
+               88  WS-ACCTFILE-OK                  VALUE '00'.
+               88  WS-ACCTFILE-NOT-FOUND           VALUE '35'.
+               88  WS-ACCTFILE-DUPLICATE           VALUE '22'.
+           03  WS-AUDITLOG-STATUS          PIC X(02) VALUE '00'.
+               88  WS-AUDITLOG-OK                   VALUE '00'.
+               88  WS-AUDITLOG-NOT-FOUND            VALUE '35'.
+
+       01  WS-COUNTERS COMP.
+           03  WS-RECORDS-READ             PIC 9(07) VALUE ZERO.
+           03  WS-RECORDS-ADDED            PIC 9(07) VALUE ZERO.
+           03  WS-RECORDS-CHANGED          PIC 9(07) VALUE ZERO.
+           03  WS-RECORDS-DELETED          PIC 9(07) VALUE ZERO.
+           03  WS-RECORDS-REJECTED         PIC 9(07) VALUE ZERO.
+           03  WS-DELIVERIES-POSTED        PIC 9(07) VALUE ZERO.
+           03  WS-AUDIT-RECORDS-WRITTEN    PIC 9(07) VALUE ZERO.
+
+      *> working fields for the before/after audit comparisons.
+       01  WS-AUDIT-FIELDS.
+           03  WS-OLD-DATA                 PIC X(500).
+           03  WS-AUDIT-MIN-OLD            PIC 9(04).
+           03  WS-AUDIT-MAX-OLD            PIC 9(04).
+           03  WS-AUDIT-MIN-NEW            PIC 9(04).
+           03  WS-AUDIT-MAX-NEW            PIC 9(04).
+           03  WS-AUDIT-OLD-TOTAL          PIC S9(07)V9(02) COMP-3.
+           03  WS-AUDIT-NEW-TOTAL          PIC S9(07)V9(02) COMP-3.
+           03  WS-AUDIT-SUM                PIC S9(07)V9(02) COMP-3.
+           03  WS-AUDIT-EDIT               PIC ZZZZZZ9.99.
+           03  WS-AUDIT-ENTRY-IDX          PIC 9(02) COMP.
+
+      *> working fields for the POST DELIVERY rollover search.
+       01  WS-DELIVERY-CONTROLS.
+           03  WS-DELIVERY-BLOCK-NUMBER    PIC 9(04) COMP.
+           03  WS-SLOT-FOUND-SW            PIC X(01) VALUE 'N'.
+               88  WS-SLOT-FOUND                  VALUE 'Y'
+                                                   FALSE 'N'.
+           03  WS-BLOCK-CREATED-SW         PIC X(01) VALUE 'N'.
+               88  WS-BLOCK-WAS-CREATED           VALUE 'Y'
+                                                   FALSE 'N'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+           PERFORM 2000-PROCESS-TRANSACTION
+               THRU 2000-PROCESS-TRANSACTION-EXIT
+                   UNTIL WS-ACCTTRAN-EOF
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT ACCTTRAN
+           OPEN I-O ACCTFILE
+           IF WS-ACCTFILE-NOT-FOUND
+      *> first run - the master does not exist yet, create it.
+               OPEN OUTPUT ACCTFILE
+               CLOSE ACCTFILE
+               OPEN I-O ACCTFILE
+           END-IF
+           OPEN EXTEND AUDITLOG
+           IF WS-AUDITLOG-NOT-FOUND
+      *> first run - no audit history yet, create it.
+               OPEN OUTPUT AUDITLOG
+           END-IF
+           READ ACCTTRAN
+               AT END
+                   SET WS-ACCTTRAN-EOF TO TRUE
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-PROCESS-TRANSACTION.
+           ADD 1 TO WS-RECORDS-READ
+           MOVE AT-USER-ID TO ACCTFILE-USER-ID
+           MOVE AT-RECORD-TYPE TO ACCTFILE-RECORD-TYPE
+           MOVE AT-RECORD-NUMBER TO ACCTFILE-RECORD-NUMBER
+           EVALUATE TRUE
+               WHEN AT-ADD
+                   PERFORM 3000-ADD-RECORD
+                       THRU 3000-ADD-RECORD-EXIT
+               WHEN AT-CHANGE
+                   PERFORM 3100-CHANGE-RECORD
+                       THRU 3100-CHANGE-RECORD-EXIT
+               WHEN AT-DELETE
+                   PERFORM 3200-DELETE-RECORD
+                       THRU 3200-DELETE-RECORD-EXIT
+               WHEN AT-INQUIRE
+                   PERFORM 3300-INQUIRE-RECORD
+                       THRU 3300-INQUIRE-RECORD-EXIT
+               WHEN AT-POST-DELIVERY
+                   PERFORM 4000-POST-DELIVERY-ENTRY
+                       THRU 4000-POST-DELIVERY-ENTRY-EXIT
+               WHEN OTHER
+                   DISPLAY 'ACCTMAIN - INVALID FUNCTION CODE: '
+                       AT-FUNCTION-CODE
+                   ADD 1 TO WS-RECORDS-REJECTED
+           END-EVALUATE
+           READ ACCTTRAN
+               AT END
+                   SET WS-ACCTTRAN-EOF TO TRUE
+           END-READ.
+       2000-PROCESS-TRANSACTION-EXIT.
+           EXIT.
+
+       3000-ADD-RECORD.
+           MOVE AT-DATA TO ACCTFILE-DATA
+           WRITE ACCTFILE-RECORD
+           IF WS-ACCTFILE-OK
+               ADD 1 TO WS-RECORDS-ADDED
+           ELSE
+               IF WS-ACCTFILE-DUPLICATE
+                   DISPLAY 'ACCTMAIN - ADD FAILED, DUPLICATE KEY: '
+                       ACCTFILE-KEY
+               ELSE
+                   DISPLAY 'ACCTMAIN - ADD FAILED, KEY: ' ACCTFILE-KEY
+                       ' STATUS: ' WS-ACCTFILE-STATUS
+               END-IF
+               ADD 1 TO WS-RECORDS-REJECTED
+           END-IF.
+       3000-ADD-RECORD-EXIT.
+           EXIT.
+
+       3100-CHANGE-RECORD.
+           READ ACCTFILE
+               INVALID KEY
+                   DISPLAY 'ACCTMAIN - CHANGE, KEY NOT FOUND: '
+                       ACCTFILE-KEY
+                   ADD 1 TO WS-RECORDS-REJECTED
+           NOT INVALID KEY
+                   MOVE ACCTFILE-DATA TO WS-OLD-DATA
+                   MOVE AT-DATA TO ACCTFILE-DATA
+                   REWRITE ACCTFILE-RECORD
+                   IF WS-ACCTFILE-OK
+                       ADD 1 TO WS-RECORDS-CHANGED
+                       PERFORM 3150-WRITE-AUDIT-FOR-CHANGE
+                           THRU 3150-WRITE-AUDIT-FOR-CHANGE-EXIT
+                   ELSE
+                       DISPLAY 'ACCTMAIN - REWRITE FAILED, KEY: '
+                           ACCTFILE-KEY ' STATUS: ' WS-ACCTFILE-STATUS
+                       ADD 1 TO WS-RECORDS-REJECTED
+                   END-IF
+           END-READ.
+       3100-CHANGE-RECORD-EXIT.
+           EXIT.
+
+      *> Compares the before/after image of a changed ACCTFILE record
+      *> and logs one AUDITLOG entry per changed field.  Individual
+      *> fields are compared for USER-CONTROL-RECORD; the delivery and
+      *> payment OCCURS tables are compared as a block total instead
+      *> of entry by entry.
+       3150-WRITE-AUDIT-FOR-CHANGE.
+           EVALUATE ACCTFILE-RECORD-TYPE
+               WHEN 00
+                   PERFORM 3160-AUDIT-CONTROL-FIELDS
+                       THRU 3160-AUDIT-CONTROL-FIELDS-EXIT
+               WHEN 03
+                   PERFORM 3170-AUDIT-DELIVERY-TOTAL
+                       THRU 3170-AUDIT-DELIVERY-TOTAL-EXIT
+               WHEN 04
+                   PERFORM 3180-AUDIT-PAYMENT-TOTAL
+                       THRU 3180-AUDIT-PAYMENT-TOTAL-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       3150-WRITE-AUDIT-FOR-CHANGE-EXIT.
+           EXIT.
+
+       3160-AUDIT-CONTROL-FIELDS.
+           MOVE WS-OLD-DATA TO U-DATA
+           MOVE U-MIN-USER-ID TO WS-AUDIT-MIN-OLD
+           MOVE U-MAX-USER-ID TO WS-AUDIT-MAX-OLD
+           MOVE ACCTFILE-DATA TO U-DATA
+           MOVE U-MIN-USER-ID TO WS-AUDIT-MIN-NEW
+           MOVE U-MAX-USER-ID TO WS-AUDIT-MAX-NEW
+           IF WS-AUDIT-MIN-OLD NOT = WS-AUDIT-MIN-NEW
+               MOVE 'U-MIN-USER-ID' TO AU-FIELD-NAME
+               MOVE WS-AUDIT-MIN-OLD TO AU-OLD-VALUE
+               MOVE WS-AUDIT-MIN-NEW TO AU-NEW-VALUE
+               PERFORM 3190-WRITE-AUDIT-RECORD
+                   THRU 3190-WRITE-AUDIT-RECORD-EXIT
+           END-IF
+           IF WS-AUDIT-MAX-OLD NOT = WS-AUDIT-MAX-NEW
+               MOVE 'U-MAX-USER-ID' TO AU-FIELD-NAME
+               MOVE WS-AUDIT-MAX-OLD TO AU-OLD-VALUE
+               MOVE WS-AUDIT-MAX-NEW TO AU-NEW-VALUE
+               PERFORM 3190-WRITE-AUDIT-RECORD
+                   THRU 3190-WRITE-AUDIT-RECORD-EXIT
+           END-IF.
+       3160-AUDIT-CONTROL-FIELDS-EXIT.
+           EXIT.
+
+       3170-AUDIT-DELIVERY-TOTAL.
+           MOVE WS-OLD-DATA TO U-U-DATA
+           PERFORM 3171-SUM-DELIVERY-BLOCK
+               THRU 3171-SUM-DELIVERY-BLOCK-EXIT
+           MOVE WS-AUDIT-SUM TO WS-AUDIT-OLD-TOTAL
+           MOVE ACCTFILE-DATA TO U-U-DATA
+           PERFORM 3171-SUM-DELIVERY-BLOCK
+               THRU 3171-SUM-DELIVERY-BLOCK-EXIT
+           MOVE WS-AUDIT-SUM TO WS-AUDIT-NEW-TOTAL
+           PERFORM 3172-WRITE-DELIVERY-AUDIT-IF-CHANGED
+               THRU 3172-WRITE-DELIVERY-AUDIT-IF-CHANGED-EXIT.
+       3170-AUDIT-DELIVERY-TOTAL-EXIT.
+           EXIT.
+
+       3171-SUM-DELIVERY-BLOCK.
+           MOVE ZERO TO WS-AUDIT-SUM
+           PERFORM VARYING WS-AUDIT-ENTRY-IDX FROM 1 BY 1
+                   UNTIL WS-AUDIT-ENTRY-IDX > 20
+               IF U-U-DATE-OF-DELIVERY (WS-AUDIT-ENTRY-IDX) NOT = ZERO
+                   COMPUTE WS-AUDIT-SUM = WS-AUDIT-SUM +
+                       (U-U-GALLONS (WS-AUDIT-ENTRY-IDX) *
+                        U-U-UNIT-PRICE (WS-AUDIT-ENTRY-IDX))
+               END-IF
+           END-PERFORM.
+       3171-SUM-DELIVERY-BLOCK-EXIT.
+           EXIT.
+
+      *> Shared by 3170 (insert into an existing block) and 3173 (a
+      *> fresh or rolled-over block) - writes one audit record when
+      *> WS-AUDIT-OLD-TOTAL and WS-AUDIT-NEW-TOTAL differ.
+       3172-WRITE-DELIVERY-AUDIT-IF-CHANGED.
+           IF WS-AUDIT-OLD-TOTAL NOT = WS-AUDIT-NEW-TOTAL
+               MOVE 'DELIVERY-BLOCK-TOTAL' TO AU-FIELD-NAME
+               MOVE WS-AUDIT-OLD-TOTAL TO WS-AUDIT-EDIT
+               MOVE WS-AUDIT-EDIT TO AU-OLD-VALUE
+               MOVE WS-AUDIT-NEW-TOTAL TO WS-AUDIT-EDIT
+               MOVE WS-AUDIT-EDIT TO AU-NEW-VALUE
+               PERFORM 3190-WRITE-AUDIT-RECORD
+                   THRU 3190-WRITE-AUDIT-RECORD-EXIT
+           END-IF.
+       3172-WRITE-DELIVERY-AUDIT-IF-CHANGED-EXIT.
+           EXIT.
+
+      *> Audits a delivery posted to a brand-new or just-rolled-over
+      *> block (4200-CREATE-DELIVERY-BLOCK) - there is no prior block
+      *> to sum, so the old total is definitionally zero and the new
+      *> total is the single entry just written, taken from the
+      *> request fields rather than re-summing the block: MOVE SPACES
+      *> TO ACCTFILE-DATA in 4200 leaves the block's 19 unused
+      *> DISPLAY-numeric date slots holding spaces, not zeros, which
+      *> would make 3171-SUM-DELIVERY-BLOCK unreliable against it.
+       3173-AUDIT-DELIVERY-CREATE.
+           MOVE ZERO TO WS-AUDIT-OLD-TOTAL
+           COMPUTE WS-AUDIT-NEW-TOTAL =
+               AT-DE-GALLONS * AT-DE-UNIT-PRICE
+           PERFORM 3172-WRITE-DELIVERY-AUDIT-IF-CHANGED
+               THRU 3172-WRITE-DELIVERY-AUDIT-IF-CHANGED-EXIT.
+       3173-AUDIT-DELIVERY-CREATE-EXIT.
+           EXIT.
+
+       3180-AUDIT-PAYMENT-TOTAL.
+           MOVE WS-OLD-DATA TO U-P-DATA
+           PERFORM 3181-SUM-PAYMENT-BLOCK
+               THRU 3181-SUM-PAYMENT-BLOCK-EXIT
+           MOVE WS-AUDIT-SUM TO WS-AUDIT-OLD-TOTAL
+           MOVE ACCTFILE-DATA TO U-P-DATA
+           PERFORM 3181-SUM-PAYMENT-BLOCK
+               THRU 3181-SUM-PAYMENT-BLOCK-EXIT
+           MOVE WS-AUDIT-SUM TO WS-AUDIT-NEW-TOTAL
+           IF WS-AUDIT-OLD-TOTAL NOT = WS-AUDIT-NEW-TOTAL
+               MOVE 'PAYMENT-BLOCK-TOTAL' TO AU-FIELD-NAME
+               MOVE WS-AUDIT-OLD-TOTAL TO WS-AUDIT-EDIT
+               MOVE WS-AUDIT-EDIT TO AU-OLD-VALUE
+               MOVE WS-AUDIT-NEW-TOTAL TO WS-AUDIT-EDIT
+               MOVE WS-AUDIT-EDIT TO AU-NEW-VALUE
+               PERFORM 3190-WRITE-AUDIT-RECORD
+                   THRU 3190-WRITE-AUDIT-RECORD-EXIT
+           END-IF.
+       3180-AUDIT-PAYMENT-TOTAL-EXIT.
+           EXIT.
+
+       3181-SUM-PAYMENT-BLOCK.
+           MOVE ZERO TO WS-AUDIT-SUM
+           PERFORM VARYING WS-AUDIT-ENTRY-IDX FROM 1 BY 1
+                   UNTIL WS-AUDIT-ENTRY-IDX > 20
+               IF U-P-DATE-OF-PAYMENT (WS-AUDIT-ENTRY-IDX) NOT = ZERO
+                   ADD U-P-AMOUNT (WS-AUDIT-ENTRY-IDX) TO WS-AUDIT-SUM
+               END-IF
+           END-PERFORM.
+       3181-SUM-PAYMENT-BLOCK-EXIT.
+           EXIT.
+
+       3190-WRITE-AUDIT-RECORD.
+           MOVE ACCTFILE-USER-ID TO AU-USER-ID
+           MOVE ACCTFILE-RECORD-TYPE TO AU-RECORD-TYPE
+           ACCEPT AU-DATE FROM DATE
+           ACCEPT AU-TIME FROM TIME
+           WRITE AUDIT-RECORD
+           ADD 1 TO WS-AUDIT-RECORDS-WRITTEN.
+       3190-WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+
+       3200-DELETE-RECORD.
+           DELETE ACCTFILE RECORD
+               INVALID KEY
+                   DISPLAY 'ACCTMAIN - DELETE, KEY NOT FOUND: '
+                       ACCTFILE-KEY
+                   ADD 1 TO WS-RECORDS-REJECTED
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORDS-DELETED
+                   MOVE 'RECORD-DELETED' TO AU-FIELD-NAME
+                   MOVE 'PRESENT' TO AU-OLD-VALUE
+                   MOVE 'DELETED' TO AU-NEW-VALUE
+                   PERFORM 3190-WRITE-AUDIT-RECORD
+                       THRU 3190-WRITE-AUDIT-RECORD-EXIT
+           END-DELETE.
+       3200-DELETE-RECORD-EXIT.
+           EXIT.
+
+       3300-INQUIRE-RECORD.
+           READ ACCTFILE
+               INVALID KEY
+                   DISPLAY 'ACCTMAIN - INQUIRE, KEY NOT FOUND: '
+                       ACCTFILE-KEY
+                   ADD 1 TO WS-RECORDS-REJECTED
+               NOT INVALID KEY
+                   DISPLAY 'ACCTMAIN - ACCOUNT : ' ACCTFILE-KEY
+                   DISPLAY 'ACCTMAIN - DATA    : ' ACCTFILE-DATA
+           END-READ.
+       3300-INQUIRE-RECORD-EXIT.
+           EXIT.
+
+      *> Post one delivery entry, rolling over to a new
+      *> U-U-RECORD-NUMBER block when the current block's 20 slots
+      *> are full.
+       4000-POST-DELIVERY-ENTRY.
+           MOVE 03 TO ACCTFILE-RECORD-TYPE
+           MOVE 1 TO WS-DELIVERY-BLOCK-NUMBER
+           SET WS-SLOT-FOUND TO FALSE
+           PERFORM 4100-FIND-DELIVERY-SLOT
+               THRU 4100-FIND-DELIVERY-SLOT-EXIT
+                   UNTIL WS-SLOT-FOUND
+                       OR WS-DELIVERY-BLOCK-NUMBER > 9999
+           IF WS-SLOT-FOUND
+               ADD 1 TO WS-DELIVERIES-POSTED
+           ELSE
+               DISPLAY 'ACCTMAIN - POST DELIVERY, NO FREE SLOT, ACCT: '
+                   ACCTFILE-USER-ID
+               ADD 1 TO WS-RECORDS-REJECTED
+           END-IF.
+       4000-POST-DELIVERY-ENTRY-EXIT.
+           EXIT.
+
+       4100-FIND-DELIVERY-SLOT.
+           MOVE WS-DELIVERY-BLOCK-NUMBER TO ACCTFILE-RECORD-NUMBER
+           SET WS-BLOCK-WAS-CREATED TO FALSE
+           READ ACCTFILE
+               INVALID KEY
+                   PERFORM 4200-CREATE-DELIVERY-BLOCK
+                       THRU 4200-CREATE-DELIVERY-BLOCK-EXIT
+               NOT INVALID KEY
+                   MOVE ACCTFILE-DATA TO U-U-DATA
+                   PERFORM 4300-INSERT-IN-BLOCK
+                       THRU 4300-INSERT-IN-BLOCK-EXIT
+           END-READ
+           IF WS-BLOCK-WAS-CREATED
+               PERFORM 3173-AUDIT-DELIVERY-CREATE
+                   THRU 3173-AUDIT-DELIVERY-CREATE-EXIT
+           END-IF
+           IF NOT WS-SLOT-FOUND
+               ADD 1 TO WS-DELIVERY-BLOCK-NUMBER
+           END-IF.
+       4100-FIND-DELIVERY-SLOT-EXIT.
+           EXIT.
+
+       4200-CREATE-DELIVERY-BLOCK.
+           MOVE SPACES TO ACCTFILE-DATA
+           MOVE ACCTFILE-DATA TO U-U-DATA
+           MOVE ACCTFILE-USER-ID TO U-U-USER-ID
+           MOVE ACCTFILE-RECORD-NUMBER TO U-U-RECORD-NUMBER
+           SET U-U-IDX TO 1
+           MOVE AT-DE-DATE-OF-DELIVERY TO U-U-DATE-OF-DELIVERY (U-U-IDX)
+           MOVE AT-DE-TECHNICIAN TO U-U-TECHNICIAN (U-U-IDX)
+           MOVE AT-DE-GALLONS TO U-U-GALLONS (U-U-IDX)
+           MOVE AT-DE-UNIT-PRICE TO U-U-UNIT-PRICE (U-U-IDX)
+           MOVE U-U-DATA TO ACCTFILE-DATA
+           WRITE ACCTFILE-RECORD
+           IF WS-ACCTFILE-OK
+               SET WS-SLOT-FOUND TO TRUE
+               SET WS-BLOCK-WAS-CREATED TO TRUE
+           ELSE
+               DISPLAY 'ACCTMAIN - POST DELIVERY, WRITE FAILED, KEY: '
+                   ACCTFILE-KEY ' STATUS: ' WS-ACCTFILE-STATUS
+           END-IF.
+       4200-CREATE-DELIVERY-BLOCK-EXIT.
+           EXIT.
+
+       4300-INSERT-IN-BLOCK.
+           MOVE U-U-DATA TO WS-OLD-DATA
+           SET U-U-IDX TO 1
+           SEARCH U-U-ENTRY
+               AT END
+                   CONTINUE
+               WHEN U-U-DATE-OF-DELIVERY (U-U-IDX) = ZERO
+                   MOVE AT-DE-DATE-OF-DELIVERY
+                       TO U-U-DATE-OF-DELIVERY (U-U-IDX)
+                   MOVE AT-DE-TECHNICIAN TO U-U-TECHNICIAN (U-U-IDX)
+                   MOVE AT-DE-GALLONS TO U-U-GALLONS (U-U-IDX)
+                   MOVE AT-DE-UNIT-PRICE TO U-U-UNIT-PRICE (U-U-IDX)
+                   MOVE U-U-DATA TO ACCTFILE-DATA
+                   REWRITE ACCTFILE-RECORD
+                   IF WS-ACCTFILE-OK
+                       SET WS-SLOT-FOUND TO TRUE
+                       PERFORM 3170-AUDIT-DELIVERY-TOTAL
+                           THRU 3170-AUDIT-DELIVERY-TOTAL-EXIT
+                   ELSE
+                       DISPLAY 'ACCTMAIN - POST DELIVERY REWRITE FAILED'
+                       DISPLAY '  KEY: ' ACCTFILE-KEY
+                           ' STATUS: ' WS-ACCTFILE-STATUS
+                   END-IF
+           END-SEARCH.
+      *> AT END (block full, no zero-date slot) falls through with
+      *> WS-SLOT-FOUND still NO - 4100 advances to the next block.
+       4300-INSERT-IN-BLOCK-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE ACCTTRAN
+           CLOSE ACCTFILE
+           CLOSE AUDITLOG
+           DISPLAY 'ACCTMAIN - RECORDS READ    : ' WS-RECORDS-READ
+           DISPLAY 'ACCTMAIN - RECORDS ADDED   : ' WS-RECORDS-ADDED
+           DISPLAY 'ACCTMAIN - RECORDS CHANGED : ' WS-RECORDS-CHANGED
+           DISPLAY 'ACCTMAIN - RECORDS DELETED : ' WS-RECORDS-DELETED
+           DISPLAY 'ACCTMAIN - DELIVERIES POSTED: ' WS-DELIVERIES-POSTED
+           DISPLAY 'ACCTMAIN - RECORDS REJECTED: ' WS-RECORDS-REJECTED
+           DISPLAY 'ACCTMAIN - AUDIT ENTRIES   : '
+               WS-AUDIT-RECORDS-WRITTEN.
+       9000-TERMINATE-EXIT.
+           EXIT.
