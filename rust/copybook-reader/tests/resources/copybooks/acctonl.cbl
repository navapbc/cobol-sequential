@@ -0,0 +1,410 @@
+      *****************************************************************
+      * PROGRAM-ID. ACCTONL
+      *    AUTHOR.       R HOLLOWAY
+      *    INSTALLATION. BILLING SYSTEMS
+      *    DATE-WRITTEN. 2026-08-08
+      *    DATE-COMPILED.
+      *
+      *    Account-inquiry/correction transaction for the USER-RECORD
+      *    family - the direct-entry counterpart to ACCTMAIN's batch
+      *    maintenance runs, for the one-off "customer called in"
+      *    correction that does not warrant its own batch job.  A
+      *    caller keys a USER-ID and a record-type selection (0
+      *    control, 3 delivery, 4 payment); for type 3 or 4 an entry
+      *    number picks one OCCURS slot within the account's block.
+      *    Function 1 (INQUIRE) displays the selected entry; function
+      *    2 (CORRECT) replaces it and writes an AUDITLOG entry for
+      *    every field that actually changed - field by field for
+      *    U-MIN-USER-ID/U-MAX-USER-ID same as ACCTMAIN, and (since a
+      *    single entry number is already in hand) field by field for
+      *    the one U-U-ENTRY or U-P-ENTRY touched too, rather than the
+      *    block-total ACCTMAIN logs when it replaces a whole block.
+      *
+      *    This runs as a driven-by-request-record transaction, same
+      *    as every other maintenance job in this system - there is no
+      *    terminal I/O support in this shop's compiler, so "keying
+      *    in" a request means one ACCTXREQ record per inquiry or
+      *    correction instead of a screen.
+      *
+      * MODIFICATION HISTORY
+      *    2026-08-08  RLH  Original version.
+      *    2026-08-08  RLH  Fixed WS-ACCTFILE-NOT-FOUND - GnuCOBOL
+      *                     returns status '35', not '23', from OPEN
+      *                     I-O against a file that does not exist yet,
+      *                     same fix as ACCTMAIN.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTONL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ACCTXREQ ASSIGN TO 'acctxreq.txt'
+                   ORGANIZATION IS RECORD SEQUENTIAL.
+
+               COPY acctsel.
+
+               SELECT AUDITLOG ASSIGN TO 'auditlog.txt'
+                   ORGANIZATION IS RECORD SEQUENTIAL
+                   FILE STATUS IS WS-AUDITLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *> one inquiry/correction request per record.
+       FD  ACCTXREQ.
+       01  ACCTXREQ-RECORD.
+           03  AX-FUNCTION-CODE            PIC X(01).
+               88  AX-INQUIRE                   VALUE '1'.
+               88  AX-CORRECT                   VALUE '2'.
+           03  AX-KEY.
+               05  AX-USER-ID               PIC 9(06).
+               05  AX-RECORD-TYPE           PIC 9(02).
+                   88  AX-CONTROL                VALUE 0.
+                   88  AX-DELIVERY               VALUE 3.
+                   88  AX-PAYMENT                VALUE 4.
+               05  AX-RECORD-NUMBER         PIC 9(04).
+      *> which OCCURS slot within the block - unused for type 0.
+           03  AX-ENTRY-NUMBER              PIC 9(02).
+      *> replacement values - only the fields for the chosen record
+      *> type are meaningful on a given request.
+           03  AX-NEW-VALUES.
+               05  AX-NEW-DATE              PIC 9(06).
+               05  AX-NEW-TECHNICIAN        PIC 9(04).
+               05  AX-NEW-GALLONS           PIC 9(04).
+               05  AX-NEW-UNIT-PRICE        PIC 9(03).
+               05  AX-NEW-AMOUNT            PIC 9(06).
+               05  AX-NEW-MIN-USER-ID       PIC 9(04).
+               05  AX-NEW-MAX-USER-ID       PIC 9(04).
+
+       FD  ACCTFILE.
+           COPY acctfd.
+
+       FD  AUDITLOG.
+       01  AUDIT-RECORD.
+           COPY auditrec.
+
+       WORKING-STORAGE SECTION.
+           COPY complex.
+
+       01  WS-SWITCHES.
+           03  WS-ACCTXREQ-EOF-SW          PIC X(01) VALUE 'N'.
+               88  WS-ACCTXREQ-EOF                 VALUE 'Y'.
+           03  WS-ACCTFILE-STATUS          PIC X(02) VALUE '00'.
+               88  WS-ACCTFILE-OK                  VALUE '00'.
+               88  WS-ACCTFILE-NOT-FOUND           VALUE '35'.
+           03  WS-AUDITLOG-STATUS          PIC X(02) VALUE '00'.
+               88  WS-AUDITLOG-OK                   VALUE '00'.
+               88  WS-AUDITLOG-NOT-FOUND            VALUE '35'.
+           03  WS-ENTRY-VALID-SW           PIC X(01) VALUE 'N'.
+               88  WS-ENTRY-IS-VALID               VALUE 'Y'
+                                                    FALSE 'N'.
+
+       01  WS-COUNTERS COMP.
+           03  WS-RECORDS-READ             PIC 9(07) VALUE ZERO.
+           03  WS-RECORDS-DISPLAYED        PIC 9(07) VALUE ZERO.
+           03  WS-RECORDS-CORRECTED        PIC 9(07) VALUE ZERO.
+           03  WS-RECORDS-REJECTED         PIC 9(07) VALUE ZERO.
+           03  WS-AUDIT-RECORDS-WRITTEN    PIC 9(07) VALUE ZERO.
+
+      *> working fields for the before/after audit comparisons - the
+      *> single OCCURS slot named by AX-ENTRY-NUMBER, plus a generic
+      *> edit field for numeric-to-display conversion.
+       01  WS-AUDIT-FIELDS.
+           03  WS-OLD-DATE                 PIC 9(06).
+           03  WS-OLD-TECHNICIAN           PIC 9(04).
+           03  WS-OLD-GALLONS              PIC 9(04).
+           03  WS-OLD-UNIT-PRICE           PIC 9(03).
+           03  WS-OLD-AMOUNT               PIC 9(06).
+           03  WS-OLD-MIN-USER-ID          PIC 9(04).
+           03  WS-OLD-MAX-USER-ID          PIC 9(04).
+
+       01  WS-ENTRY-IDX                    PIC 9(02) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+           PERFORM 2000-PROCESS-REQUEST
+               THRU 2000-PROCESS-REQUEST-EXIT
+                   UNTIL WS-ACCTXREQ-EOF
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT ACCTXREQ
+           OPEN I-O ACCTFILE
+           IF WS-ACCTFILE-NOT-FOUND
+      *> the master does not exist yet - nothing to inquire on or
+      *> correct, but leave it in a usable state for the next run.
+               OPEN OUTPUT ACCTFILE
+               CLOSE ACCTFILE
+               OPEN I-O ACCTFILE
+           END-IF
+           OPEN EXTEND AUDITLOG
+           IF WS-AUDITLOG-NOT-FOUND
+               OPEN OUTPUT AUDITLOG
+           END-IF
+           READ ACCTXREQ
+               AT END
+                   SET WS-ACCTXREQ-EOF TO TRUE
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-PROCESS-REQUEST.
+           ADD 1 TO WS-RECORDS-READ
+           MOVE AX-USER-ID TO ACCTFILE-USER-ID
+           MOVE AX-RECORD-TYPE TO ACCTFILE-RECORD-TYPE
+           MOVE AX-RECORD-NUMBER TO ACCTFILE-RECORD-NUMBER
+           READ ACCTFILE
+               INVALID KEY
+                   DISPLAY 'ACCTONL - ACCOUNT NOT FOUND, KEY: '
+                       ACCTFILE-KEY
+                   ADD 1 TO WS-RECORDS-REJECTED
+               NOT INVALID KEY
+                   PERFORM 2100-VALIDATE-ENTRY-NUMBER
+                       THRU 2100-VALIDATE-ENTRY-NUMBER-EXIT
+                   IF WS-ENTRY-IS-VALID
+                       EVALUATE TRUE
+                           WHEN AX-INQUIRE
+                               PERFORM 3000-INQUIRE-ENTRY
+                                   THRU 3000-INQUIRE-ENTRY-EXIT
+                           WHEN AX-CORRECT
+                               PERFORM 3100-CORRECT-ENTRY
+                                   THRU 3100-CORRECT-ENTRY-EXIT
+                           WHEN OTHER
+                               DISPLAY
+                                   'ACCTONL - INVALID FUNCTION CODE: '
+                                   AX-FUNCTION-CODE
+                               ADD 1 TO WS-RECORDS-REJECTED
+                       END-EVALUATE
+                   ELSE
+                       DISPLAY 'ACCTONL - NO SUCH ENTRY, KEY: '
+                           ACCTFILE-KEY ' ENTRY: ' AX-ENTRY-NUMBER
+                       ADD 1 TO WS-RECORDS-REJECTED
+                   END-IF
+           END-READ
+           READ ACCTXREQ
+               AT END
+                   SET WS-ACCTXREQ-EOF TO TRUE
+           END-READ.
+       2000-PROCESS-REQUEST-EXIT.
+           EXIT.
+
+      *> Confirms the request's entry number names a real occurrence -
+      *> the whole record for type 0, or an occupied OCCURS slot (a
+      *> non-zero date) for type 3/4.
+       2100-VALIDATE-ENTRY-NUMBER.
+           SET WS-ENTRY-IS-VALID TO FALSE
+           EVALUATE TRUE
+               WHEN ACCTFILE-RECORD-TYPE = 00
+                   SET WS-ENTRY-IS-VALID TO TRUE
+               WHEN ACCTFILE-RECORD-TYPE = 03
+                   MOVE ACCTFILE-DATA TO U-U-DATA
+                   IF AX-ENTRY-NUMBER >= 1 AND AX-ENTRY-NUMBER <= 20
+                       IF U-U-DATE-OF-DELIVERY (AX-ENTRY-NUMBER)
+                               NOT = ZERO
+                           SET WS-ENTRY-IS-VALID TO TRUE
+                       END-IF
+                   END-IF
+               WHEN ACCTFILE-RECORD-TYPE = 04
+                   MOVE ACCTFILE-DATA TO U-P-DATA
+                   IF AX-ENTRY-NUMBER >= 1 AND AX-ENTRY-NUMBER <= 20
+                       IF U-P-DATE-OF-PAYMENT (AX-ENTRY-NUMBER)
+                               NOT = ZERO
+                           SET WS-ENTRY-IS-VALID TO TRUE
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       2100-VALIDATE-ENTRY-NUMBER-EXIT.
+           EXIT.
+
+       3000-INQUIRE-ENTRY.
+           EVALUATE TRUE
+               WHEN ACCTFILE-RECORD-TYPE = 00
+                   MOVE ACCTFILE-DATA TO U-DATA
+                   DISPLAY 'ACCTONL - ACCOUNT     : ' ACCTFILE-USER-ID
+                   DISPLAY 'ACCTONL - MIN-USER-ID : ' U-MIN-USER-ID
+                   DISPLAY 'ACCTONL - MAX-USER-ID : ' U-MAX-USER-ID
+               WHEN ACCTFILE-RECORD-TYPE = 03
+                   MOVE ACCTFILE-DATA TO U-U-DATA
+                   DISPLAY 'ACCTONL - ACCOUNT     : ' ACCTFILE-USER-ID
+                   DISPLAY 'ACCTONL - DELIVERY    : ' AX-ENTRY-NUMBER
+                   DISPLAY 'ACCTONL - DATE        : '
+                       U-U-DATE-OF-DELIVERY (AX-ENTRY-NUMBER)
+                   DISPLAY 'ACCTONL - TECHNICIAN  : '
+                       U-U-TECHNICIAN (AX-ENTRY-NUMBER)
+                   DISPLAY 'ACCTONL - GALLONS     : '
+                       U-U-GALLONS (AX-ENTRY-NUMBER)
+                   DISPLAY 'ACCTONL - UNIT PRICE  : '
+                       U-U-UNIT-PRICE (AX-ENTRY-NUMBER)
+               WHEN ACCTFILE-RECORD-TYPE = 04
+                   MOVE ACCTFILE-DATA TO U-P-DATA
+                   DISPLAY 'ACCTONL - ACCOUNT     : ' ACCTFILE-USER-ID
+                   DISPLAY 'ACCTONL - PAYMENT     : ' AX-ENTRY-NUMBER
+                   DISPLAY 'ACCTONL - DATE        : '
+                       U-P-DATE-OF-PAYMENT (AX-ENTRY-NUMBER)
+                   DISPLAY 'ACCTONL - AMOUNT      : '
+                       U-P-AMOUNT (AX-ENTRY-NUMBER)
+           END-EVALUATE
+           ADD 1 TO WS-RECORDS-DISPLAYED.
+       3000-INQUIRE-ENTRY-EXIT.
+           EXIT.
+
+       3100-CORRECT-ENTRY.
+           EVALUATE TRUE
+               WHEN ACCTFILE-RECORD-TYPE = 00
+                   PERFORM 3200-CORRECT-CONTROL
+                       THRU 3200-CORRECT-CONTROL-EXIT
+               WHEN ACCTFILE-RECORD-TYPE = 03
+                   PERFORM 3300-CORRECT-DELIVERY
+                       THRU 3300-CORRECT-DELIVERY-EXIT
+               WHEN ACCTFILE-RECORD-TYPE = 04
+                   PERFORM 3400-CORRECT-PAYMENT
+                       THRU 3400-CORRECT-PAYMENT-EXIT
+           END-EVALUATE.
+       3100-CORRECT-ENTRY-EXIT.
+           EXIT.
+
+       3200-CORRECT-CONTROL.
+           MOVE ACCTFILE-DATA TO U-DATA
+           MOVE U-MIN-USER-ID TO WS-OLD-MIN-USER-ID
+           MOVE U-MAX-USER-ID TO WS-OLD-MAX-USER-ID
+           MOVE AX-NEW-MIN-USER-ID TO U-MIN-USER-ID
+           MOVE AX-NEW-MAX-USER-ID TO U-MAX-USER-ID
+           MOVE U-DATA TO ACCTFILE-DATA
+           REWRITE ACCTFILE-RECORD
+           IF WS-ACCTFILE-OK
+               ADD 1 TO WS-RECORDS-CORRECTED
+               IF WS-OLD-MIN-USER-ID NOT = AX-NEW-MIN-USER-ID
+                   MOVE 'U-MIN-USER-ID' TO AU-FIELD-NAME
+                   MOVE WS-OLD-MIN-USER-ID TO AU-OLD-VALUE
+                   MOVE AX-NEW-MIN-USER-ID TO AU-NEW-VALUE
+                   PERFORM 3900-WRITE-AUDIT-RECORD
+                       THRU 3900-WRITE-AUDIT-RECORD-EXIT
+               END-IF
+               IF WS-OLD-MAX-USER-ID NOT = AX-NEW-MAX-USER-ID
+                   MOVE 'U-MAX-USER-ID' TO AU-FIELD-NAME
+                   MOVE WS-OLD-MAX-USER-ID TO AU-OLD-VALUE
+                   MOVE AX-NEW-MAX-USER-ID TO AU-NEW-VALUE
+                   PERFORM 3900-WRITE-AUDIT-RECORD
+                       THRU 3900-WRITE-AUDIT-RECORD-EXIT
+               END-IF
+           ELSE
+               DISPLAY 'ACCTONL - REWRITE FAILED, KEY: '
+                   ACCTFILE-KEY ' STATUS: ' WS-ACCTFILE-STATUS
+               ADD 1 TO WS-RECORDS-REJECTED
+           END-IF.
+       3200-CORRECT-CONTROL-EXIT.
+           EXIT.
+
+       3300-CORRECT-DELIVERY.
+           MOVE ACCTFILE-DATA TO U-U-DATA
+           SET WS-ENTRY-IDX TO AX-ENTRY-NUMBER
+           MOVE U-U-DATE-OF-DELIVERY (WS-ENTRY-IDX) TO WS-OLD-DATE
+           MOVE U-U-TECHNICIAN (WS-ENTRY-IDX) TO WS-OLD-TECHNICIAN
+           MOVE U-U-GALLONS (WS-ENTRY-IDX) TO WS-OLD-GALLONS
+           MOVE U-U-UNIT-PRICE (WS-ENTRY-IDX) TO WS-OLD-UNIT-PRICE
+           MOVE AX-NEW-DATE TO U-U-DATE-OF-DELIVERY (WS-ENTRY-IDX)
+           MOVE AX-NEW-TECHNICIAN TO U-U-TECHNICIAN (WS-ENTRY-IDX)
+           MOVE AX-NEW-GALLONS TO U-U-GALLONS (WS-ENTRY-IDX)
+           MOVE AX-NEW-UNIT-PRICE TO U-U-UNIT-PRICE (WS-ENTRY-IDX)
+           MOVE U-U-DATA TO ACCTFILE-DATA
+           REWRITE ACCTFILE-RECORD
+           IF WS-ACCTFILE-OK
+               ADD 1 TO WS-RECORDS-CORRECTED
+               IF WS-OLD-DATE NOT = AX-NEW-DATE
+                   MOVE 'U-U-DATE-OF-DELIVERY' TO AU-FIELD-NAME
+                   MOVE WS-OLD-DATE TO AU-OLD-VALUE
+                   MOVE AX-NEW-DATE TO AU-NEW-VALUE
+                   PERFORM 3900-WRITE-AUDIT-RECORD
+                       THRU 3900-WRITE-AUDIT-RECORD-EXIT
+               END-IF
+               IF WS-OLD-TECHNICIAN NOT = AX-NEW-TECHNICIAN
+                   MOVE 'U-U-TECHNICIAN' TO AU-FIELD-NAME
+                   MOVE WS-OLD-TECHNICIAN TO AU-OLD-VALUE
+                   MOVE AX-NEW-TECHNICIAN TO AU-NEW-VALUE
+                   PERFORM 3900-WRITE-AUDIT-RECORD
+                       THRU 3900-WRITE-AUDIT-RECORD-EXIT
+               END-IF
+               IF WS-OLD-GALLONS NOT = AX-NEW-GALLONS
+                   MOVE 'U-U-GALLONS' TO AU-FIELD-NAME
+                   MOVE WS-OLD-GALLONS TO AU-OLD-VALUE
+                   MOVE AX-NEW-GALLONS TO AU-NEW-VALUE
+                   PERFORM 3900-WRITE-AUDIT-RECORD
+                       THRU 3900-WRITE-AUDIT-RECORD-EXIT
+               END-IF
+               IF WS-OLD-UNIT-PRICE NOT = AX-NEW-UNIT-PRICE
+                   MOVE 'U-U-UNIT-PRICE' TO AU-FIELD-NAME
+                   MOVE WS-OLD-UNIT-PRICE TO AU-OLD-VALUE
+                   MOVE AX-NEW-UNIT-PRICE TO AU-NEW-VALUE
+                   PERFORM 3900-WRITE-AUDIT-RECORD
+                       THRU 3900-WRITE-AUDIT-RECORD-EXIT
+               END-IF
+           ELSE
+               DISPLAY 'ACCTONL - REWRITE FAILED, KEY: '
+                   ACCTFILE-KEY ' STATUS: ' WS-ACCTFILE-STATUS
+               ADD 1 TO WS-RECORDS-REJECTED
+           END-IF.
+       3300-CORRECT-DELIVERY-EXIT.
+           EXIT.
+
+       3400-CORRECT-PAYMENT.
+           MOVE ACCTFILE-DATA TO U-P-DATA
+           SET WS-ENTRY-IDX TO AX-ENTRY-NUMBER
+           MOVE U-P-DATE-OF-PAYMENT (WS-ENTRY-IDX) TO WS-OLD-DATE
+           MOVE U-P-AMOUNT (WS-ENTRY-IDX) TO WS-OLD-AMOUNT
+           MOVE AX-NEW-DATE TO U-P-DATE-OF-PAYMENT (WS-ENTRY-IDX)
+           MOVE AX-NEW-AMOUNT TO U-P-AMOUNT (WS-ENTRY-IDX)
+           MOVE U-P-DATA TO ACCTFILE-DATA
+           REWRITE ACCTFILE-RECORD
+           IF WS-ACCTFILE-OK
+               ADD 1 TO WS-RECORDS-CORRECTED
+               IF WS-OLD-DATE NOT = AX-NEW-DATE
+                   MOVE 'U-P-DATE-OF-PAYMENT' TO AU-FIELD-NAME
+                   MOVE WS-OLD-DATE TO AU-OLD-VALUE
+                   MOVE AX-NEW-DATE TO AU-NEW-VALUE
+                   PERFORM 3900-WRITE-AUDIT-RECORD
+                       THRU 3900-WRITE-AUDIT-RECORD-EXIT
+               END-IF
+               IF WS-OLD-AMOUNT NOT = AX-NEW-AMOUNT
+                   MOVE 'U-P-AMOUNT' TO AU-FIELD-NAME
+                   MOVE WS-OLD-AMOUNT TO AU-OLD-VALUE
+                   MOVE AX-NEW-AMOUNT TO AU-NEW-VALUE
+                   PERFORM 3900-WRITE-AUDIT-RECORD
+                       THRU 3900-WRITE-AUDIT-RECORD-EXIT
+               END-IF
+           ELSE
+               DISPLAY 'ACCTONL - REWRITE FAILED, KEY: '
+                   ACCTFILE-KEY ' STATUS: ' WS-ACCTFILE-STATUS
+               ADD 1 TO WS-RECORDS-REJECTED
+           END-IF.
+       3400-CORRECT-PAYMENT-EXIT.
+           EXIT.
+
+       3900-WRITE-AUDIT-RECORD.
+           MOVE ACCTFILE-USER-ID TO AU-USER-ID
+           MOVE ACCTFILE-RECORD-TYPE TO AU-RECORD-TYPE
+           ACCEPT AU-DATE FROM DATE
+           ACCEPT AU-TIME FROM TIME
+           WRITE AUDIT-RECORD
+           ADD 1 TO WS-AUDIT-RECORDS-WRITTEN.
+       3900-WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE ACCTXREQ
+           CLOSE ACCTFILE
+           CLOSE AUDITLOG
+           DISPLAY 'ACCTONL - RECORDS READ     : ' WS-RECORDS-READ
+           DISPLAY 'ACCTONL - RECORDS DISPLAYED: ' WS-RECORDS-DISPLAYED
+           DISPLAY 'ACCTONL - RECORDS CORRECTED: ' WS-RECORDS-CORRECTED
+           DISPLAY 'ACCTONL - RECORDS REJECTED : ' WS-RECORDS-REJECTED
+           DISPLAY 'ACCTONL - AUDIT ENTRIES    : '
+               WS-AUDIT-RECORDS-WRITTEN.
+       9000-TERMINATE-EXIT.
+           EXIT.
