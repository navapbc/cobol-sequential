@@ -29,7 +29,8 @@
                05  U-U-RECORD-NUMBER          PIC 9(04)  VALUE ZERO.
            03  U-U-DATA                       PIC X(500) VALUE SPACE.
            03  FILLER                         REDEFINES U-U-DATA.
-               05  U-U-ENTRY                  OCCURS 20.
+               05  U-U-ENTRY                  OCCURS 20
+                                               INDEXED BY U-U-IDX.
                    07  U-U-DATE-OF-DELIVERY   PIC 9(06).
                    07  U-U-TECHNICIAN         PIC 9(04).
                    07  U-U-GALLONS            PIC 9(04).
@@ -42,7 +43,8 @@
                05  U-P-RECORD-NUMBER          PIC 9(04)  VALUE ZERO.
            03  U-P-DATA                       PIC X(500) VALUE SPACE.
            03  FILLER                         REDEFINES U-P-DATA.
-               05  U-P-ENTRY                  OCCURS 20.
+               05  U-P-ENTRY                  OCCURS 20
+                                               INDEXED BY U-P-IDX.
                    07  U-P-DATE-OF-PAYMENT    PIC 9(06).
                    07  U-P-AMOUNT             PIC 9(06).
       *
