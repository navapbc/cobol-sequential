@@ -0,0 +1,239 @@
+      *****************************************************************
+      * PROGRAM-ID. GLEXPORT
+      *    AUTHOR.       R HOLLOWAY
+      *    INSTALLATION. BILLING SYSTEMS
+      *    DATE-WRITTEN. 2026-08-08
+      *    DATE-COMPILED.
+      *
+      *    Exports the TRANSACTIONS history file as a comma-delimited
+      *    file for the general-ledger import job - a header row with
+      *    the column names, one row per TRANSACTION-RECORD, and a
+      *    trailer row with the record count and the total amount, so
+      *    the receiving job can verify the transmission balanced.
+      *
+      * MODIFICATION HISTORY
+      *    2026-08-08  RLH  Original version.
+      *    2026-08-08  RLH  Widened the amount/balance edit fields to
+      *                     -(8)9.99 (from -(6)9.99) and now the sign
+      *                     prints, to match TR-AMOUNT/TR-START-
+      *                     BALANCE/TR-END-BALANCE becoming signed
+      *                     packed-decimal - a credit or refund now
+      *                     exports with a leading minus instead of
+      *                     truncating.
+      *    2026-08-08  RLH  TR-DESC and TR-ACCOUNT-HOLDER are now
+      *                     quoted in the CSV row - an embedded comma
+      *                     in either field was shifting every column
+      *                     after it and corrupting the row for the GL
+      *                     import.
+      *    2026-08-08  RLH  Added GLEXPORT-CKPT, a one-record file
+      *                     holding the cumulative count of TRANSACTIONS
+      *                     records already exported.  TRANSACTIONS is
+      *                     an append-only history file, so without a
+      *                     checkpoint every run re-read it from the
+      *                     top and re-exported the entire accumulated
+      *                     history, double-posting revenue to the GL
+      *                     on every run after the first.  1200-SKIP-
+      *                     PRIOR-EXPORTS now reads past and discards
+      *                     the already-exported records before normal
+      *                     processing begins.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLEXPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT TRANSACTIONS ASSIGN TO 'output.txt'
+                   ORGANIZATION IS RECORD SEQUENTIAL.
+
+               SELECT GLEXPORT-OUT ASSIGN TO 'glexport.csv'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT GLEXPORT-CKPT ASSIGN TO 'glexport.ckpt'
+                   ORGANIZATION IS RECORD SEQUENTIAL
+                   FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTIONS.
+       01  TRANSACTION-RECORD.
+           COPY tranrec.
+
+       FD  GLEXPORT-OUT.
+       01  GL-PRINT-LINE                   PIC X(200).
+
+      *> one-record checkpoint - the cumulative count of TRANSACTIONS
+      *> records exported by this job as of the end of the last run,
+      *> so the next run knows how many leading records to skip.
+       FD  GLEXPORT-CKPT.
+       01  CKPT-RECORD.
+           03  CK-RECORDS-EXPORTED         PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           03  WS-TRANSACTIONS-EOF-SW      PIC X(01) VALUE 'N'.
+               88  WS-TRANSACTIONS-EOF             VALUE 'Y'.
+           03  WS-CKPT-STATUS              PIC X(02) VALUE '00'.
+               88  WS-CKPT-OK                      VALUE '00'.
+               88  WS-CKPT-NOT-FOUND               VALUE '35'.
+
+       01  WS-COUNTERS COMP.
+           03  WS-RECORD-COUNT             PIC 9(07) VALUE ZERO.
+           03  WS-PRIOR-EXPORT-COUNT       PIC 9(07) VALUE ZERO.
+           03  WS-SKIP-COUNT               PIC 9(07) VALUE ZERO.
+
+       01  WS-TOTAL-AMOUNT                PIC S9(09)V9(02) COMP-3
+                                               VALUE ZERO.
+
+      *> edited fields used to build one CSV row - numeric fields are
+      *> de-edited through these before being STRINGed into the line.
+       01  WS-CSV-LINE                     PIC X(200) VALUE SPACES.
+       01  WS-UID-EDIT                     PIC Z(4)9.
+       01  WS-AMOUNT-EDIT                  PIC -(8)9.99.
+       01  WS-START-BALANCE-EDIT           PIC -(8)9.99.
+       01  WS-END-BALANCE-EDIT             PIC -(8)9.99.
+       01  WS-ACCOUNT-ID-EDIT              PIC Z(6)9.
+       01  WS-TOTAL-AMOUNT-EDIT            PIC -(8)9.99.
+       01  WS-RECORD-COUNT-EDIT            PIC Z(6)9.
+
+       01  WS-HEADER-LINE                  PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+           PERFORM 2000-PROCESS-TRANSACTION
+               THRU 2000-PROCESS-TRANSACTION-EXIT
+                   UNTIL WS-TRANSACTIONS-EOF
+           PERFORM 8000-WRITE-TRAILER
+               THRU 8000-WRITE-TRAILER-EXIT
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT TRANSACTIONS
+           OPEN OUTPUT GLEXPORT-OUT
+           PERFORM 1100-READ-CHECKPOINT
+               THRU 1100-READ-CHECKPOINT-EXIT
+           STRING
+                   'UID,DESC,AMOUNT,START_BALANCE,END_BALANCE,'
+                       DELIMITED BY SIZE
+                   'ACCOUNT_ID,ACCOUNT_HOLDER' DELIMITED BY SIZE
+               INTO WS-HEADER-LINE
+           END-STRING
+           MOVE WS-HEADER-LINE TO GL-PRINT-LINE
+           WRITE GL-PRINT-LINE
+           PERFORM 1200-SKIP-PRIOR-EXPORTS
+               THRU 1200-SKIP-PRIOR-EXPORTS-EXIT
+           IF NOT WS-TRANSACTIONS-EOF
+               READ TRANSACTIONS
+                   AT END
+                       SET WS-TRANSACTIONS-EOF TO TRUE
+               END-READ
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *> Reads the last run's cumulative exported-record count, if any.
+      *> A cold start (no glexport.ckpt yet) leaves the count at zero,
+      *> so the very first run exports the whole history as before.
+       1100-READ-CHECKPOINT.
+           MOVE ZERO TO WS-PRIOR-EXPORT-COUNT
+           OPEN INPUT GLEXPORT-CKPT
+           IF WS-CKPT-OK
+               READ GLEXPORT-CKPT
+                   AT END
+                       CONTINUE
+               END-READ
+               MOVE CK-RECORDS-EXPORTED TO WS-PRIOR-EXPORT-COUNT
+               CLOSE GLEXPORT-CKPT
+           END-IF.
+       1100-READ-CHECKPOINT-EXIT.
+           EXIT.
+
+      *> Reads past and discards the records already exported by prior
+      *> runs, since TRANSACTIONS only ever grows by EXTEND and this
+      *> job always reads it from the top in the same physical order.
+       1200-SKIP-PRIOR-EXPORTS.
+           PERFORM VARYING WS-SKIP-COUNT FROM 1 BY 1
+                   UNTIL WS-SKIP-COUNT > WS-PRIOR-EXPORT-COUNT
+                       OR WS-TRANSACTIONS-EOF
+               READ TRANSACTIONS
+                   AT END
+                       SET WS-TRANSACTIONS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+       1200-SKIP-PRIOR-EXPORTS-EXIT.
+           EXIT.
+
+       2000-PROCESS-TRANSACTION.
+           ADD 1 TO WS-RECORD-COUNT
+           ADD TR-AMOUNT TO WS-TOTAL-AMOUNT
+           MOVE TR-UID TO WS-UID-EDIT
+           MOVE TR-AMOUNT TO WS-AMOUNT-EDIT
+           MOVE TR-START-BALANCE TO WS-START-BALANCE-EDIT
+           MOVE TR-END-BALANCE TO WS-END-BALANCE-EDIT
+           MOVE TR-ACCOUNT-ID TO WS-ACCOUNT-ID-EDIT
+           MOVE SPACES TO WS-CSV-LINE
+           STRING
+                   WS-UID-EDIT           DELIMITED BY SIZE
+                   ','                   DELIMITED BY SIZE
+                   '"'                   DELIMITED BY SIZE
+                   TR-DESC               DELIMITED BY SIZE
+                   '"'                   DELIMITED BY SIZE
+                   ','                   DELIMITED BY SIZE
+                   WS-AMOUNT-EDIT        DELIMITED BY SIZE
+                   ','                   DELIMITED BY SIZE
+                   WS-START-BALANCE-EDIT DELIMITED BY SIZE
+                   ','                   DELIMITED BY SIZE
+                   WS-END-BALANCE-EDIT   DELIMITED BY SIZE
+                   ','                   DELIMITED BY SIZE
+                   WS-ACCOUNT-ID-EDIT    DELIMITED BY SIZE
+                   ','                   DELIMITED BY SIZE
+                   '"'                   DELIMITED BY SIZE
+                   TR-ACCOUNT-HOLDER     DELIMITED BY SIZE
+                   '"'                   DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           END-STRING
+           MOVE WS-CSV-LINE TO GL-PRINT-LINE
+           WRITE GL-PRINT-LINE
+           READ TRANSACTIONS
+               AT END
+                   SET WS-TRANSACTIONS-EOF TO TRUE
+           END-READ.
+       2000-PROCESS-TRANSACTION-EXIT.
+           EXIT.
+
+       8000-WRITE-TRAILER.
+           MOVE WS-RECORD-COUNT TO WS-RECORD-COUNT-EDIT
+           MOVE WS-TOTAL-AMOUNT TO WS-TOTAL-AMOUNT-EDIT
+           MOVE SPACES TO WS-CSV-LINE
+           STRING
+                   'TRAILER'              DELIMITED BY SIZE
+                   ','                    DELIMITED BY SIZE
+                   WS-RECORD-COUNT-EDIT   DELIMITED BY SIZE
+                   ','                    DELIMITED BY SIZE
+                   WS-TOTAL-AMOUNT-EDIT   DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           END-STRING
+           MOVE WS-CSV-LINE TO GL-PRINT-LINE
+           WRITE GL-PRINT-LINE.
+       8000-WRITE-TRAILER-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           OPEN OUTPUT GLEXPORT-CKPT
+           COMPUTE CK-RECORDS-EXPORTED =
+               WS-PRIOR-EXPORT-COUNT + WS-RECORD-COUNT
+           WRITE CKPT-RECORD
+           CLOSE GLEXPORT-CKPT
+           CLOSE TRANSACTIONS
+           CLOSE GLEXPORT-OUT
+           DISPLAY 'GLEXPORT - RECORDS EXPORTED THIS RUN: '
+               WS-RECORD-COUNT
+           DISPLAY 'GLEXPORT - CUMULATIVE RECORDS EXPORTED: '
+               CK-RECORDS-EXPORTED.
+       9000-TERMINATE-EXIT.
+           EXIT.
