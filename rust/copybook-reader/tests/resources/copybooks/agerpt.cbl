@@ -0,0 +1,222 @@
+      *****************************************************************
+      * PROGRAM-ID. AGERPT
+      *    AUTHOR.       R HOLLOWAY
+      *    INSTALLATION. BILLING SYSTEMS
+      *    DATE-WRITTEN. 2026-08-08
+      *    DATE-COMPILED.
+      *
+      *    Monthly payment-to-delivery reconciliation / aging report.
+      *    Reads the ACCTFILE indexed account master in key sequence -
+      *    USER-ID + USER-RECORD-TYPE + USER-RECORD-NUMBER - so every
+      *    account's USER-DELIVERY-RECORD blocks (type 3) sort
+      *    together ahead of its USER-PAYMENT-RECORD blocks (type 4).
+      *    For each account, sums delivered cost (gallons times unit
+      *    price over every U-U-ENTRY) and total paid (sum of every
+      *    U-P-AMOUNT), and prints a balance-due line for every
+      *    account where payments fall short of delivered cost.
+      *
+      * MODIFICATION HISTORY
+      *    2026-08-08  RLH  Original version.
+      *    2026-08-08  RLH  Added the same ACCTFILE-not-found guard
+      *                     ACCTMAIN uses - this report can otherwise
+      *                     be run before ACCTMAIN has ever built
+      *                     ACCTFILE (e.g. the first night in a new
+      *                     environment) and abend on the START.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGERPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               COPY acctsel.
+
+               SELECT AGERPT-OUT ASSIGN TO 'agerpt.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTFILE.
+           COPY acctfd.
+
+       FD  AGERPT-OUT.
+       01  AR-PRINT-LINE                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY complex.
+
+       01  WS-SWITCHES.
+           03  WS-ACCTFILE-EOF-SW          PIC X(01) VALUE 'N'.
+               88  WS-ACCTFILE-EOF                VALUE 'Y'.
+           03  WS-ACCTFILE-STATUS          PIC X(02) VALUE '00'.
+               88  WS-ACCTFILE-OK                  VALUE '00'.
+               88  WS-ACCTFILE-NOT-FOUND           VALUE '35'.
+           03  WS-FIRST-ACCOUNT-SW         PIC X(01) VALUE 'Y'.
+               88  WS-FIRST-ACCOUNT                VALUE 'Y'
+                                                    FALSE 'N'.
+
+       01  WS-CONTROL-FIELDS.
+           03  WS-CURRENT-USER-ID          PIC 9(06) VALUE ZERO.
+           03  WS-DELIVERED-COST           PIC S9(09)V9(02) COMP-3
+                                               VALUE ZERO.
+           03  WS-TOTAL-PAID               PIC S9(09)V9(02) COMP-3
+                                               VALUE ZERO.
+           03  WS-BALANCE-DUE              PIC S9(09)V9(02) COMP-3
+                                               VALUE ZERO.
+
+       01  WS-ENTRY-INDEX                  PIC 9(02) COMP.
+
+       01  WS-HEADING-LINE.
+           03  FILLER                      PIC X(05) VALUE SPACES.
+           03  FILLER                      PIC X(60) VALUE
+               'AGING REPORT - ACCOUNTS WHERE PAYMENTS FALL SHORT'.
+           03  FILLER                      PIC X(15) VALUE SPACES.
+
+       01  WS-COLUMN-LINE.
+           03  FILLER                      PIC X(05) VALUE SPACES.
+           03  FILLER                      PIC X(07) VALUE 'ACCOUNT'.
+           03  FILLER                      PIC X(06) VALUE SPACES.
+           03  FILLER                      PIC X(09) VALUE 'DELIVERED'.
+           03  FILLER                      PIC X(06) VALUE SPACES.
+           03  FILLER                      PIC X(04) VALUE 'PAID'.
+           03  FILLER                      PIC X(07) VALUE SPACES.
+           03  FILLER                      PIC X(12)
+                   VALUE 'BALANCE DUE'.
+           03  FILLER                      PIC X(24) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           03  FILLER                      PIC X(05) VALUE SPACES.
+           03  AL-USER-ID                  PIC 9(06).
+           03  FILLER                      PIC X(07) VALUE SPACES.
+           03  AL-DELIVERED-COST           PIC ZZ,ZZZ,ZZ9.99.
+           03  FILLER                      PIC X(04) VALUE SPACES.
+           03  AL-TOTAL-PAID                PIC ZZ,ZZZ,ZZ9.99.
+           03  FILLER                      PIC X(04) VALUE SPACES.
+           03  AL-BALANCE-DUE              PIC ZZ,ZZZ,ZZ9.99.
+           03  FILLER                      PIC X(16) VALUE SPACES.
+
+       01  WS-BLANK-LINE                   PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+           PERFORM 2000-PROCESS-ACCTFILE
+               THRU 2000-PROCESS-ACCTFILE-EXIT
+                   UNTIL WS-ACCTFILE-EOF
+           PERFORM 8000-EVALUATE-ACCOUNT
+               THRU 8000-EVALUATE-ACCOUNT-EXIT
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT ACCTFILE
+           IF WS-ACCTFILE-NOT-FOUND
+      *> ACCTMAIN has not built the master yet - create an empty one
+      *> so the START below finds nothing instead of abending.
+               OPEN OUTPUT ACCTFILE
+               CLOSE ACCTFILE
+               OPEN INPUT ACCTFILE
+           END-IF
+           OPEN OUTPUT AGERPT-OUT
+           MOVE WS-HEADING-LINE TO AR-PRINT-LINE
+           WRITE AR-PRINT-LINE
+           MOVE WS-BLANK-LINE TO AR-PRINT-LINE
+           WRITE AR-PRINT-LINE
+           MOVE WS-COLUMN-LINE TO AR-PRINT-LINE
+           WRITE AR-PRINT-LINE
+           MOVE LOW-VALUES TO ACCTFILE-KEY
+           START ACCTFILE KEY IS GREATER THAN OR EQUAL ACCTFILE-KEY
+               INVALID KEY
+                   SET WS-ACCTFILE-EOF TO TRUE
+           END-START
+           IF NOT WS-ACCTFILE-EOF
+               PERFORM 2900-READ-NEXT-ACCOUNT
+                   THRU 2900-READ-NEXT-ACCOUNT-EXIT
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-PROCESS-ACCTFILE.
+           IF ACCTFILE-RECORD-TYPE = 03
+                   OR ACCTFILE-RECORD-TYPE = 04
+               IF NOT WS-FIRST-ACCOUNT
+                       AND ACCTFILE-USER-ID NOT = WS-CURRENT-USER-ID
+                   PERFORM 8000-EVALUATE-ACCOUNT
+                       THRU 8000-EVALUATE-ACCOUNT-EXIT
+               END-IF
+               IF WS-FIRST-ACCOUNT
+                       OR ACCTFILE-USER-ID NOT = WS-CURRENT-USER-ID
+                   MOVE ZERO TO WS-DELIVERED-COST
+                   MOVE ZERO TO WS-TOTAL-PAID
+                   MOVE ACCTFILE-USER-ID TO WS-CURRENT-USER-ID
+                   SET WS-FIRST-ACCOUNT TO FALSE
+               END-IF
+               IF ACCTFILE-RECORD-TYPE = 03
+                   MOVE ACCTFILE-DATA TO U-U-DATA
+                   PERFORM 3000-ACCUMULATE-DELIVERIES
+                       THRU 3000-ACCUMULATE-DELIVERIES-EXIT
+               ELSE
+                   MOVE ACCTFILE-DATA TO U-P-DATA
+                   PERFORM 3100-ACCUMULATE-PAYMENTS
+                       THRU 3100-ACCUMULATE-PAYMENTS-EXIT
+               END-IF
+           END-IF
+           PERFORM 2900-READ-NEXT-ACCOUNT
+               THRU 2900-READ-NEXT-ACCOUNT-EXIT.
+       2000-PROCESS-ACCTFILE-EXIT.
+           EXIT.
+
+       2900-READ-NEXT-ACCOUNT.
+           READ ACCTFILE NEXT RECORD
+               AT END
+                   SET WS-ACCTFILE-EOF TO TRUE
+           END-READ.
+       2900-READ-NEXT-ACCOUNT-EXIT.
+           EXIT.
+
+       3000-ACCUMULATE-DELIVERIES.
+           PERFORM VARYING WS-ENTRY-INDEX FROM 1 BY 1
+                   UNTIL WS-ENTRY-INDEX > 20
+               IF U-U-DATE-OF-DELIVERY (WS-ENTRY-INDEX) NOT = ZERO
+                   COMPUTE WS-DELIVERED-COST = WS-DELIVERED-COST +
+                       (U-U-GALLONS (WS-ENTRY-INDEX) *
+                        U-U-UNIT-PRICE (WS-ENTRY-INDEX))
+               END-IF
+           END-PERFORM.
+       3000-ACCUMULATE-DELIVERIES-EXIT.
+           EXIT.
+
+       3100-ACCUMULATE-PAYMENTS.
+           PERFORM VARYING WS-ENTRY-INDEX FROM 1 BY 1
+                   UNTIL WS-ENTRY-INDEX > 20
+               IF U-P-DATE-OF-PAYMENT (WS-ENTRY-INDEX) NOT = ZERO
+                   ADD U-P-AMOUNT (WS-ENTRY-INDEX) TO WS-TOTAL-PAID
+               END-IF
+           END-PERFORM.
+       3100-ACCUMULATE-PAYMENTS-EXIT.
+           EXIT.
+
+       8000-EVALUATE-ACCOUNT.
+           IF NOT WS-FIRST-ACCOUNT
+               COMPUTE WS-BALANCE-DUE =
+                   WS-DELIVERED-COST - WS-TOTAL-PAID
+               IF WS-BALANCE-DUE > ZERO
+                   MOVE WS-CURRENT-USER-ID TO AL-USER-ID
+                   MOVE WS-DELIVERED-COST TO AL-DELIVERED-COST
+                   MOVE WS-TOTAL-PAID TO AL-TOTAL-PAID
+                   MOVE WS-BALANCE-DUE TO AL-BALANCE-DUE
+                   MOVE WS-DETAIL-LINE TO AR-PRINT-LINE
+                   WRITE AR-PRINT-LINE
+               END-IF
+           END-IF.
+       8000-EVALUATE-ACCOUNT-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE ACCTFILE
+           CLOSE AGERPT-OUT.
+       9000-TERMINATE-EXIT.
+           EXIT.
