@@ -0,0 +1,233 @@
+      *****************************************************************
+      * PROGRAM-ID. DELVRPT
+      *    AUTHOR.       R HOLLOWAY
+      *    INSTALLATION. BILLING SYSTEMS
+      *    DATE-WRITTEN. 2026-08-08
+      *    DATE-COMPILED.
+      *
+      *    Prints the monthly customer delivery statement.  Reads the
+      *    ACCTFILE indexed account master in key sequence; since the
+      *    key is USER-ID + USER-RECORD-TYPE + USER-RECORD-NUMBER, all
+      *    of one account's USER-DELIVERY-RECORD blocks (type 3) sort
+      *    together, one block per U-U-RECORD-NUMBER.  Every
+      *    U-U-ENTRY in every block is printed - date, technician,
+      *    gallons, unit price, extended cost - with a month-to-date
+      *    gallons total on a USER-ID control break.
+      *
+      * MODIFICATION HISTORY
+      *    2026-08-08  RLH  Original version.
+      *    2026-08-08  RLH  Added the same ACCTFILE-not-found guard
+      *                     ACCTMAIN uses - this report can otherwise
+      *                     be run before ACCTMAIN has ever built
+      *                     ACCTFILE (e.g. the first night in a new
+      *                     environment) and abend on the START.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELVRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               COPY acctsel.
+
+               SELECT DELVRPT-OUT ASSIGN TO 'delvrpt.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTFILE.
+           COPY acctfd.
+
+       FD  DELVRPT-OUT.
+       01  DR-PRINT-LINE                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY complex.
+
+       01  WS-SWITCHES.
+           03  WS-ACCTFILE-EOF-SW          PIC X(01) VALUE 'N'.
+               88  WS-ACCTFILE-EOF                VALUE 'Y'.
+           03  WS-ACCTFILE-STATUS          PIC X(02) VALUE '00'.
+               88  WS-ACCTFILE-OK                  VALUE '00'.
+               88  WS-ACCTFILE-NOT-FOUND           VALUE '35'.
+           03  WS-FIRST-ACCOUNT-SW         PIC X(01) VALUE 'Y'.
+               88  WS-FIRST-ACCOUNT                VALUE 'Y'
+                                                     FALSE 'N'.
+
+       01  WS-CONTROL-FIELDS.
+           03  WS-PREV-USER-ID             PIC 9(06) VALUE ZERO.
+           03  WS-MTD-GALLONS              PIC 9(07) COMP VALUE ZERO.
+
+       01  WS-EXTENDED-COST                PIC 9(07)V9(02) COMP-3.
+
+       01  WS-ENTRY-INDEX                  PIC 9(02) COMP.
+
+      *> report lines, built in WORKING-STORAGE and moved to
+      *> DR-PRINT-LINE for each WRITE.
+       01  WS-HEADING-LINE.
+           03  FILLER                      PIC X(05) VALUE SPACES.
+           03  FILLER                      PIC X(28)
+                   VALUE 'DELIVERY STATEMENT - ACCT: '.
+           03  WH-USER-ID                  PIC 9(06).
+           03  FILLER                      PIC X(41) VALUE SPACES.
+
+       01  WS-COLUMN-LINE.
+           03  FILLER                      PIC X(08) VALUE SPACES.
+           03  FILLER                      PIC X(08) VALUE 'DATE'.
+           03  FILLER                      PIC X(06) VALUE SPACES.
+           03  FILLER                      PIC X(04) VALUE 'TECH'.
+           03  FILLER                      PIC X(07) VALUE SPACES.
+           03  FILLER                      PIC X(07) VALUE 'GALLONS'.
+           03  FILLER                      PIC X(05) VALUE SPACES.
+           03  FILLER                      PIC X(05) VALUE 'PRICE'.
+           03  FILLER                      PIC X(06) VALUE SPACES.
+           03  FILLER                      PIC X(08) VALUE 'EXTENDED'.
+           03  FILLER                      PIC X(16) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           03  FILLER                      PIC X(08) VALUE SPACES.
+           03  DL-DATE                     PIC 9(06).
+           03  FILLER                      PIC X(06) VALUE SPACES.
+           03  DL-TECHNICIAN               PIC 9(04).
+           03  FILLER                      PIC X(06) VALUE SPACES.
+           03  DL-GALLONS                  PIC ZZZ9.
+           03  FILLER                      PIC X(05) VALUE SPACES.
+           03  DL-UNIT-PRICE                PIC ZZ9.
+           03  FILLER                      PIC X(06) VALUE SPACES.
+           03  DL-EXTENDED-COST            PIC ZZ,ZZZ9.99.
+           03  FILLER                      PIC X(12) VALUE SPACES.
+
+       01  WS-TOTAL-LINE.
+           03  FILLER                      PIC X(08) VALUE SPACES.
+           03  FILLER                      PIC X(30)
+                   VALUE 'MONTH-TO-DATE GALLONS TOTAL: '.
+           03  TL-MTD-GALLONS              PIC ZZZ,ZZ9.
+           03  FILLER                      PIC X(35) VALUE SPACES.
+
+       01  WS-BLANK-LINE                   PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+           PERFORM 2000-PROCESS-ACCTFILE
+               THRU 2000-PROCESS-ACCTFILE-EXIT
+                   UNTIL WS-ACCTFILE-EOF
+           PERFORM 8000-PRINT-TOTAL
+               THRU 8000-PRINT-TOTAL-EXIT
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT ACCTFILE
+           IF WS-ACCTFILE-NOT-FOUND
+      *> ACCTMAIN has not built the master yet - create an empty one
+      *> so the START below finds nothing instead of abending.
+               OPEN OUTPUT ACCTFILE
+               CLOSE ACCTFILE
+               OPEN INPUT ACCTFILE
+           END-IF
+           OPEN OUTPUT DELVRPT-OUT
+           MOVE LOW-VALUES TO ACCTFILE-KEY
+           START ACCTFILE KEY IS GREATER THAN OR EQUAL ACCTFILE-KEY
+               INVALID KEY
+                   SET WS-ACCTFILE-EOF TO TRUE
+           END-START
+           IF NOT WS-ACCTFILE-EOF
+               PERFORM 2900-READ-NEXT-ACCOUNT
+                   THRU 2900-READ-NEXT-ACCOUNT-EXIT
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-PROCESS-ACCTFILE.
+           IF ACCTFILE-RECORD-TYPE NOT = 03
+               CONTINUE
+           ELSE
+               IF NOT WS-FIRST-ACCOUNT
+                   AND ACCTFILE-USER-ID NOT = WS-PREV-USER-ID
+                       PERFORM 8000-PRINT-TOTAL
+                           THRU 8000-PRINT-TOTAL-EXIT
+               END-IF
+               IF WS-FIRST-ACCOUNT
+                   OR ACCTFILE-USER-ID NOT = WS-PREV-USER-ID
+                       PERFORM 7000-PRINT-HEADING
+                           THRU 7000-PRINT-HEADING-EXIT
+               END-IF
+               MOVE ACCTFILE-DATA TO U-U-DATA
+               MOVE ACCTFILE-USER-ID TO WS-PREV-USER-ID
+               SET WS-FIRST-ACCOUNT TO FALSE
+               PERFORM 3000-PRINT-DELIVERY-BLOCK
+                   THRU 3000-PRINT-DELIVERY-BLOCK-EXIT
+           END-IF
+           PERFORM 2900-READ-NEXT-ACCOUNT
+               THRU 2900-READ-NEXT-ACCOUNT-EXIT.
+       2000-PROCESS-ACCTFILE-EXIT.
+           EXIT.
+
+       2900-READ-NEXT-ACCOUNT.
+           READ ACCTFILE NEXT RECORD
+               AT END
+                   SET WS-ACCTFILE-EOF TO TRUE
+           END-READ.
+       2900-READ-NEXT-ACCOUNT-EXIT.
+           EXIT.
+
+       3000-PRINT-DELIVERY-BLOCK.
+           PERFORM VARYING WS-ENTRY-INDEX FROM 1 BY 1
+                   UNTIL WS-ENTRY-INDEX > 20
+               IF U-U-DATE-OF-DELIVERY (WS-ENTRY-INDEX) NOT = ZERO
+                   PERFORM 3100-PRINT-DELIVERY-ENTRY
+                       THRU 3100-PRINT-DELIVERY-ENTRY-EXIT
+               END-IF
+           END-PERFORM.
+       3000-PRINT-DELIVERY-BLOCK-EXIT.
+           EXIT.
+
+       3100-PRINT-DELIVERY-ENTRY.
+           COMPUTE WS-EXTENDED-COST =
+               U-U-GALLONS (WS-ENTRY-INDEX) *
+               U-U-UNIT-PRICE (WS-ENTRY-INDEX)
+           MOVE U-U-DATE-OF-DELIVERY (WS-ENTRY-INDEX) TO DL-DATE
+           MOVE U-U-TECHNICIAN (WS-ENTRY-INDEX) TO DL-TECHNICIAN
+           MOVE U-U-GALLONS (WS-ENTRY-INDEX) TO DL-GALLONS
+           MOVE U-U-UNIT-PRICE (WS-ENTRY-INDEX) TO DL-UNIT-PRICE
+           MOVE WS-EXTENDED-COST TO DL-EXTENDED-COST
+           MOVE WS-DETAIL-LINE TO DR-PRINT-LINE
+           WRITE DR-PRINT-LINE
+           ADD U-U-GALLONS (WS-ENTRY-INDEX) TO WS-MTD-GALLONS.
+       3100-PRINT-DELIVERY-ENTRY-EXIT.
+           EXIT.
+
+       7000-PRINT-HEADING.
+           MOVE ZERO TO WS-MTD-GALLONS
+           MOVE ACCTFILE-USER-ID TO WH-USER-ID
+           MOVE WS-HEADING-LINE TO DR-PRINT-LINE
+           WRITE DR-PRINT-LINE
+           MOVE WS-BLANK-LINE TO DR-PRINT-LINE
+           WRITE DR-PRINT-LINE
+           MOVE WS-COLUMN-LINE TO DR-PRINT-LINE
+           WRITE DR-PRINT-LINE.
+       7000-PRINT-HEADING-EXIT.
+           EXIT.
+
+       8000-PRINT-TOTAL.
+           IF NOT WS-FIRST-ACCOUNT
+               MOVE WS-MTD-GALLONS TO TL-MTD-GALLONS
+               MOVE WS-BLANK-LINE TO DR-PRINT-LINE
+               WRITE DR-PRINT-LINE
+               MOVE WS-TOTAL-LINE TO DR-PRINT-LINE
+               WRITE DR-PRINT-LINE
+               MOVE WS-BLANK-LINE TO DR-PRINT-LINE
+               WRITE DR-PRINT-LINE
+           END-IF.
+       8000-PRINT-TOTAL-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE ACCTFILE
+           CLOSE DELVRPT-OUT.
+       9000-TERMINATE-EXIT.
+           EXIT.
